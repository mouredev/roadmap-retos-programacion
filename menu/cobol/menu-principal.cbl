@@ -0,0 +1,93 @@
+     /*
+      * MENU PRINCIPAL DE LA SUITE.
+      * No forma parte de ningun reto concreto: es el punto de entrada
+      * unico que un usuario (o un operador) puede lanzar para elegir,
+      * desde una sola pantalla, cual de los programas interactivos de
+      * la suite quiere ejecutar, en lugar de tener que conocer de
+      * antemano el PROGRAM-ID o el nombre de fichero de cada uno.
+      *
+      * Unicamente enlaza con una implementacion por reto: cuando dos
+      * soluciones del mismo reto comparten PROGRAM-ID (por ejemplo las
+      * dos agendas de "03 - ESTRUCTURAS DE DATOS", ambas RETO-03) solo
+      * una puede quedar enlazada con ese nombre en la libreria de
+      * carga, igual que ya pasa con los alias de paso de LOTE00.jcl.
+      * Se eligen las implementaciones de any7dev (agenda, con
+      * auditoria e indexado) y keltoi-dev (cadenas, con validacion de
+      * la palabra introducida); RETO-06 no tiene mas que una solucion.
+      */
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-PRINCIPAL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 OPCIONES-MENU PIC X.
+               88 AGENDA VALUE 1.
+               88 CADENAS VALUE 2.
+               88 RECURSION VALUE 3.
+               88 SALE VALUE 0.
+      * Fecha/hora mostrada en cada pantalla del menu, para poder
+      * situar una incidencia de sesion en el tiempo.
+           01 MENU-FECHA PIC 9(8).
+           01 MENU-HORA PIC 9(8).
+      * Parametros que se le pasan a cada programa invocado, via
+      * LINKAGE SECTION de cada uno: la agenda con la que abrir
+      * RETO-03, las dos palabras a comprobar de RETO-04 y la
+      * profundidad maxima de recursividad de RETO-06. En blanco/cero
+      * cada programa usa su propio valor por defecto, igual que si
+      * se ejecutara el mismo directamente desde el JCL.
+           01 PARM-AGENDA PIC X(15) VALUE SPACES.
+           01 PARM-PALABRA-1 PIC X(15) VALUE SPACES.
+           01 PARM-PALABRA-2 PIC X(15) VALUE SPACES.
+           01 PARM-PROFUNDIDAD-MAX PIC 9(3) VALUE 0.
+
+       PROCEDURE DIVISION.
+       EJERCICIO.
+            PERFORM MENU-PRINCIPAL UNTIL SALE.
+      * RETURN-CODE a 0: el menu en si no tiene incidencias propias,
+      * el de cada programa invocado ya se muestra al volver de el.
+            MOVE 0 TO RETURN-CODE.
+            STOP RUN.
+
+       MENU-PRINCIPAL.
+            ACCEPT MENU-FECHA FROM DATE
+            ACCEPT MENU-HORA FROM TIME
+            DISPLAY SPACES
+            DISPLAY "----- MENU PRINCIPAL DE LA SUITE ----- "
+                MENU-FECHA " " MENU-HORA
+            DISPLAY "1 - Agenda de contactos (RETO-03)"
+            DISPLAY "2 - Comprobador de cadenas (RETO-04)"
+            DISPLAY "3 - Demo de recursividad (RETO-06)"
+            DISPLAY SPACES.
+            DISPLAY "0 - SALIR"
+            DISPLAY SPACES.
+
+            DISPLAY "Selecciona una opcion:"
+            ACCEPT OPCIONES-MENU.
+
+            EVALUATE TRUE
+
+                 WHEN AGENDA
+                   CALL "RETO-03" USING PARM-AGENDA
+                   DISPLAY "Programa RETO-03 finalizado, codigo: "
+                       RETURN-CODE
+
+                 WHEN CADENAS
+                   CALL "RETO-04" USING PARM-PALABRA-1 PARM-PALABRA-2
+                   DISPLAY "Programa RETO-04 finalizado, codigo: "
+                       RETURN-CODE
+
+                 WHEN RECURSION
+                   CALL "RETO-06" USING PARM-PROFUNDIDAD-MAX
+                   DISPLAY "Programa RETO-06 finalizado, codigo: "
+                       RETURN-CODE
+
+                 WHEN SALE
+                   DISPLAY "Saliendo..."
+
+                 WHEN OTHER
+                   DISPLAY "Opcion invalida"
+
+             END-EVALUATE.
+
+       END PROGRAM MENU-PRINCIPAL.
