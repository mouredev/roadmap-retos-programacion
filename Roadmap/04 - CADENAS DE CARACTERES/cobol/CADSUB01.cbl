@@ -0,0 +1,100 @@
+     /*
+      * Subrutina compartida con las operaciones de cadena mas
+      * repetidas (mayusculas, minusculas, longitud e inversion) para
+      * que RETO-04 pueda invocarlas con CALL en vez de repetir la
+      * misma FUNCTION en cada sitio que las necesite.
+      */
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADSUB01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Traza de cada llamada (cadena antes/despues) para que QA pueda
+      *revisar las transformaciones sin tener que reproducirlas.
+           SELECT CADLOG-FILE ASSIGN TO "CADLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CADLOG.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADLOG-FILE.
+      *Ancho para el peor caso (OPERACION+" ANTES="+CADENA-ENTRADA+
+      *" DESPUES="+CADENA-SALIDA, las dos ultimas a 60 caracteres
+      *cada una), no solo para el caso habitual de una palabra corta.
+           01 LINEA-CADLOG PIC X(140).
+
+       WORKING-STORAGE SECTION.
+           77 FS-CADLOG PIC XX.
+           77 SW-CADLOG-ABIERTO PIC X VALUE "N".
+               88 CADLOG-YA-ABIERTO VALUE "S".
+
+       LINKAGE SECTION.
+      *OPERACION A REALIZAR: M-MAYUSCULAS N-MINUSCULAS
+      *                      I-INVERTIR   L-LONGITUD
+           77 OPERACION PIC X.
+               88 OP-MAYUSCULAS VALUE "M".
+               88 OP-MINUSCULAS VALUE "N".
+               88 OP-INVERTIR VALUE "I".
+               88 OP-LONGITUD VALUE "L".
+           77 CADENA-ENTRADA PIC X(60).
+           77 CADENA-SALIDA PIC X(60).
+           77 LONGITUD-SALIDA PIC 9(3).
+
+       PROCEDURE DIVISION USING OPERACION CADENA-ENTRADA CADENA-SALIDA
+               LONGITUD-SALIDA.
+
+       EJECUTAR-OPERACION.
+           IF NOT CADLOG-YA-ABIERTO
+               PERFORM ABRIR-CADLOG
+           END-IF
+           EVALUATE TRUE
+               WHEN OP-MAYUSCULAS
+                   MOVE FUNCTION UPPER-CASE(CADENA-ENTRADA)
+                       TO CADENA-SALIDA
+               WHEN OP-MINUSCULAS
+                   MOVE FUNCTION LOWER-CASE(CADENA-ENTRADA)
+                       TO CADENA-SALIDA
+               WHEN OP-INVERTIR
+                   MOVE FUNCTION REVERSE(CADENA-ENTRADA)
+                       TO CADENA-SALIDA
+               WHEN OP-LONGITUD
+                   COMPUTE LONGITUD-SALIDA = FUNCTION LENGTH
+                       (FUNCTION TRIM(CADENA-ENTRADA, TRAILING))
+           END-EVALUATE.
+           PERFORM REGISTRAR-CADLOG.
+      *RETURN-CODE a 0 (sin incidencias), como el resto de programas
+      *de la suite.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      *ABRE EL FICHERO DE TRAZA EN MODO EXTEND PARA QUE EL HISTORIAL
+      *SOBREVIVA ENTRE EJECUCIONES, IGUAL QUE LA AUDITORIA DE RETO-03
+       ABRIR-CADLOG.
+           OPEN EXTEND CADLOG-FILE
+           IF FS-CADLOG = "35"
+               OPEN OUTPUT CADLOG-FILE
+           END-IF
+           SET CADLOG-YA-ABIERTO TO TRUE.
+
+      *REGISTRA LA OPERACION, LA CADENA DE ENTRADA Y LA CADENA (O
+      *LONGITUD) DE SALIDA DE ESTA LLAMADA
+       REGISTRAR-CADLOG.
+           MOVE SPACES TO LINEA-CADLOG.
+           IF OP-LONGITUD
+               STRING OPERACION DELIMITED BY SIZE
+                   " ANTES=" DELIMITED BY SIZE
+                   CADENA-ENTRADA DELIMITED BY SIZE
+                   " DESPUES(LONGITUD)=" DELIMITED BY SIZE
+                   LONGITUD-SALIDA DELIMITED BY SIZE
+                   INTO LINEA-CADLOG
+           ELSE
+               STRING OPERACION DELIMITED BY SIZE
+                   " ANTES=" DELIMITED BY SIZE
+                   CADENA-ENTRADA DELIMITED BY SIZE
+                   " DESPUES=" DELIMITED BY SIZE
+                   CADENA-SALIDA DELIMITED BY SIZE
+                   INTO LINEA-CADLOG
+           END-IF.
+           WRITE LINEA-CADLOG.
+
+       END PROGRAM CADSUB01.
