@@ -16,9 +16,24 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           CLASS a-z IS "a" THRU "z", SPACE, "ñ".
+      *    Las vocales acentuadas se admiten junto a la ñ, para que
+      *    una palabra con tilde no se rechace como dato erroneo.
+           CLASS a-z IS "a" THRU "z", SPACE, "ñ", "á", "é",
+               "í", "ó", "ú".
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fichero centralizado de excepciones de validacion, compartido
+      *    con las dos implementaciones de la agenda de RETO-03 (antes
+      *    las palabras rechazadas se guardaban aqui en su propio
+      *    fichero RECHAZOS; ahora van al mismo sitio que el resto de
+      *    rechazos de la suite).
+           SELECT EXCEPCIONES-FILE ASSIGN TO "EXCEPCIONES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EXCEPCIONES.
        DATA DIVISION.
        FILE SECTION.
+       FD  EXCEPCIONES-FILE.
+       01  LINEA-EXCEPCION PIC X(80).
        WORKING-STORAGE SECTION.
        77  texto PIC X(11) VALUE "Hola COBOL!".
        77  cadena PIC X(15) VALUE "Hola mundo!".
@@ -33,8 +48,28 @@
        77  I PIC 99 VALUE ZERO.
        77  J PIC 99 VALUE ZERO.
        77  K PIC 99 VALUE ZERO.
-
-       PROCEDURE DIVISION.
+       77  FS-EXCEPCIONES PIC XX.
+      *    Queda en 4 si hubo alguna palabra rechazada en la sesion,
+      *    para que el JCL que lanza este paso con COND=(0,NE) pueda
+      *    distinguirlo de una sesion sin incidencias.
+       77  codigo-salida PIC 9 VALUE ZERO.
+
+      *    Dato de la excepcion en curso (EXC-PROGRAMA se deja fijo al
+      *    principio; EXC-TIPO y EXC-DETALLE los rellena cada sitio que
+      *    detecta un rechazo, justo antes de Registrar-excepcion).
+       01  excepcion-actual.
+           COPY EXCEPCION.
+
+      *    Las dos palabras a comprobar, como parametros de verdad
+      *    para quien invoque este programa con CALL (MENU-PRINCIPAL);
+      *    en blanco (o ejecucion standalone desde el JCL, que no pasa
+      *    parametros) se piden por teclado como siempre.
+       LINKAGE SECTION.
+       77  L-PALABRA-1 PIC X(15).
+       77  L-PALABRA-2 PIC X(15).
+
+       PROCEDURE DIVISION USING OPTIONAL L-PALABRA-1
+               OPTIONAL L-PALABRA-2.
        Operaciones-con-strings.
 
       * Longitud de la cadena
@@ -111,11 +146,22 @@
 
       * DIFICULTAD EXTRA
        Comienzo.
-           PERFORM Toma-palabra.
-           MOVE palabra-3 TO palabra-1
+           PERFORM Abrir-excepciones.
+           MOVE "RETO-04" TO EXC-PROGRAMA.
+           PERFORM Autocomprobacion.
+           IF L-PALABRA-1 NOT = SPACES
+               MOVE FUNCTION LOWER-CASE(L-PALABRA-1) TO palabra-1
+           ELSE
+               PERFORM Toma-palabra
+               MOVE palabra-3 TO palabra-1
+           END-IF.
 
-           PERFORM Toma-palabra.
-           MOVE palabra-3 TO palabra-2.
+           IF L-PALABRA-2 NOT = SPACES
+               MOVE FUNCTION LOWER-CASE(L-PALABRA-2) TO palabra-2
+           ELSE
+               PERFORM Toma-palabra
+               MOVE palabra-3 TO palabra-2
+           END-IF.
 
            DISPLAY "--- Palindromos ---".
            PERFORM Palindromos.
@@ -138,18 +184,99 @@
            DISPLAY "--- Anagramas ---".
            PERFORM Anagramas.
 
-
-           STOP RUN.
+           CLOSE EXCEPCIONES-FILE.
+           MOVE codigo-salida TO RETURN-CODE.
+      *    GOBACK en vez de STOP RUN: si este programa se ejecuta solo,
+      *    GOBACK en el programa principal del run unit equivale a
+      *    STOP RUN; si lo invoca MENU-PRINCIPAL con CALL, devuelve el
+      *    control al menu en lugar de terminar toda la sesion.
+           GOBACK.
 
        Toma-palabra.
-           DISPLAY "Ingrese una palabra (sin acentos)"
+           DISPLAY "Ingrese una palabra"
            ACCEPT palabra-3.
            MOVE FUNCTION LOWER-CASE(palabra-3) TO palabra-3.
 
            IF palabra-3 is NOT a-z
                DISPLAY "El dato ingresado es erroneo"
+               MOVE 4 TO codigo-salida
+               MOVE "PALABRA" TO EXC-TIPO
+               MOVE palabra-3 TO EXC-DETALLE
+               PERFORM Registrar-excepcion
                PERFORM Toma-palabra.
 
+      *    Abre el fichero centralizado de excepciones en modo EXTEND
+      *    para que el historial sobreviva entre ejecuciones, igual que
+      *    la auditoria de la agenda.
+       Abrir-excepciones.
+           OPEN EXTEND EXCEPCIONES-FILE.
+           IF FS-EXCEPCIONES = "35"
+               OPEN OUTPUT EXCEPCIONES-FILE
+           END-IF.
+
+      *    Registra una linea en el fichero de excepciones. Se llama
+      *    con EXC-PROGRAMA, EXC-TIPO y EXC-DETALLE ya rellenos.
+       Registrar-excepcion.
+           ACCEPT EXC-FECHA FROM DATE
+           ACCEPT EXC-HORA FROM TIME
+           MOVE SPACES TO LINEA-EXCEPCION
+           STRING EXC-FECHA DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EXC-HORA DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EXC-PROGRAMA DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EXC-TIPO DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EXC-DETALLE DELIMITED BY SIZE
+               INTO LINEA-EXCEPCION
+           WRITE LINEA-EXCEPCION.
+
+      * Comprueba Isogramas y Anagramas (los parrafos de este reto
+      * mas dados a un fallo por un indice mal ajustado) contra un
+      * caso positivo y uno negativo de cada uno, antes de pedir las
+      * palabras de verdad al usuario.
+       Autocomprobacion.
+           MOVE "mundo" TO palabra-3.
+           PERFORM Isogramas.
+           IF corte = 0
+               DISPLAY "Autocomprobacion isograma 'mundo': OK"
+           ELSE
+               DISPLAY "Autocomprobacion isograma 'mundo': FALLO, "-
+                   "se esperaba que si lo fuera"
+           END-IF.
+
+           MOVE "hello" TO palabra-3.
+           PERFORM Isogramas.
+           IF corte = 1
+               DISPLAY "Autocomprobacion isograma 'hello': OK"
+           ELSE
+               DISPLAY "Autocomprobacion isograma 'hello': FALLO, "-
+                   "se esperaba que no lo fuera"
+           END-IF.
+
+           MOVE "listen" TO palabra-1.
+           MOVE "silent" TO palabra-2.
+           PERFORM Anagramas.
+           IF corte = 0
+               DISPLAY "Autocomprobacion anagrama 'listen'/'silent'"-
+                   ": OK"
+           ELSE
+               DISPLAY "Autocomprobacion anagrama 'listen'/'silent'"-
+                   ": FALLO, se esperaba que si lo fueran"
+           END-IF.
+
+           MOVE "hello" TO palabra-1.
+           MOVE "world" TO palabra-2.
+           PERFORM Anagramas.
+           IF corte = 1
+               DISPLAY "Autocomprobacion anagrama 'hello'/'world': "-
+                   "OK"
+           ELSE
+               DISPLAY "Autocomprobacion anagrama 'hello'/'world': "-
+                   "FALLO, se esperaba que no lo fueran"
+           END-IF.
+
       * Palabras que se leen igual al derecho y al reves
        Palindromos.
            MOVE FUNCTION REVERSE(palabra-1) TO palabra-3.
