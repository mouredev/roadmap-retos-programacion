@@ -15,8 +15,22 @@
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RETO-04.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Si existe este fichero, la dificultad extra se ejecuta en
+      *    modo lote leyendo sus lineas en vez de pedir los datos por
+      *    teclado una palabra cada vez.
+           SELECT LOTE-FILE ASSIGN TO "PALABRAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOTE.
        DATA DIVISION.
        FILE SECTION.
+       FD  LOTE-FILE.
+       01  LINEA-LOTE.
+           05 LOTE-PALABRA1 PIC X(20).
+           05 FILLER PIC X.
+           05 LOTE-PALABRA2 PIC X(20).
        WORKING-STORAGE SECTION.
       *CADENAS PARA EJEMPLO
            77 CADENA1 PIC X(10) VALUE "HOLA MUNDO".
@@ -52,6 +66,20 @@
            77 MITAD PIC 9(2).
            77 I PIC 9(2) VALUE 1.
            77 J PIC 9(2).
+           77 ES-PALINDROMO PIC X.
+           77 ES-ISOGRAMA PIC X.
+           77 FS-LOTE PIC XX.
+           77 HAY-LOTE PIC X VALUE "N".
+               88 LOTE-SI VALUE "S".
+               88 LOTE-NO VALUE "N".
+
+      *PARAMETROS PARA LA SUBRUTINA COMPARTIDA DE CADENAS (CADSUB01),
+      *QUE HACE LO MISMO QUE FUNCTION UPPER-CASE/LOWER-CASE/REVERSE/
+      *LENGTH PERO COMO UN PROGRAMA APARTE AL QUE SE LLAMA CON CALL
+           77 SUB-OPERACION PIC X.
+           77 SUB-ENTRADA PIC X(60).
+           77 SUB-SALIDA PIC X(60).
+           77 SUB-LONGITUD PIC 9(3).
 
        PROCEDURE DIVISION.
 
@@ -67,6 +95,12 @@
       *Para guardar en variable
            MOVE FUNCTION UPPER-CASE(CADENA8) TO CADENA2.
            DISPLAY CADENA2.
+      *Lo mismo pero delegado en la subrutina compartida CADSUB01
+           MOVE "M" TO SUB-OPERACION.
+           MOVE CADENA8 TO SUB-ENTRADA.
+           CALL "CADSUB01" USING SUB-OPERACION SUB-ENTRADA SUB-SALIDA
+               SUB-LONGITUD.
+           DISPLAY SUB-SALIDA.
            DISPLAY SPACES.
 
       *CONVERTIR EN MINUSCULAS
@@ -77,6 +111,12 @@
       *Para guardar en variable
            MOVE FUNCTION LOWER-CASE(CADENA1) TO CADENA2.
            DISPLAY CADENA2.
+      *Lo mismo pero delegado en la subrutina compartida CADSUB01
+           MOVE "N" TO SUB-OPERACION.
+           MOVE CADENA1 TO SUB-ENTRADA.
+           CALL "CADSUB01" USING SUB-OPERACION SUB-ENTRADA SUB-SALIDA
+               SUB-LONGITUD.
+           DISPLAY SUB-SALIDA.
            DISPLAY SPACES.
 
       *EXTRAER LA LONGITUD DE UNA CADENA.
@@ -95,6 +135,12 @@
            COMPUTE LONG = FUNCTION LENGTH
                               (FUNCTION TRIM(CADENA10, LEADING)).
            DISPLAY "Longitud sin espacios al principio: " LONG.
+      *Lo mismo pero delegado en la subrutina compartida CADSUB01
+           MOVE "L" TO SUB-OPERACION.
+           MOVE CADENA9 TO SUB-ENTRADA.
+           CALL "CADSUB01" USING SUB-OPERACION SUB-ENTRADA SUB-SALIDA
+               SUB-LONGITUD.
+           DISPLAY "Longitud segun CADSUB01: " SUB-LONGITUD.
            DISPLAY SPACES.
 
       *INVERTIR CADENA
@@ -103,6 +149,12 @@
            DISPLAY CADENA1.
            MOVE FUNCTION REVERSE(CADENA1) TO CADENA2.
            DISPLAY CADENA2.
+      *Lo mismo pero delegado en la subrutina compartida CADSUB01
+           MOVE "I" TO SUB-OPERACION.
+           MOVE CADENA1 TO SUB-ENTRADA.
+           CALL "CADSUB01" USING SUB-OPERACION SUB-ENTRADA SUB-SALIDA
+               SUB-LONGITUD.
+           DISPLAY SUB-SALIDA.
            DISPLAY SPACES.
 
       *INSPECCIONAR LA CADENA. NOS SIRVE PARA CONTAR O SUSTITUIR
@@ -167,19 +219,73 @@
            DISPLAY SPACES.
            DISPLAY "-----DIFICULTAD EXTRA-----".
            DISPLAY SPACES.
+      *Si existe el fichero de palabras se procesa en modo lote
+      *(una pasada por cada linea); si no existe, se sigue pidiendo
+      *una palabra por teclado como hasta ahora.
+           OPEN INPUT LOTE-FILE.
+           IF FS-LOTE = "00"
+               SET LOTE-SI TO TRUE
+           ELSE
+               SET LOTE-NO TO TRUE
+           END-IF.
+           IF LOTE-SI
+               PERFORM UNTIL FS-LOTE = "10"
+                   READ LOTE-FILE
+                       AT END
+                           MOVE "10" TO FS-LOTE
+                       NOT AT END
+                           PERFORM PROCESAR-LOTE-LINEA
+                   END-READ
+               END-PERFORM
+               CLOSE LOTE-FILE
+           ELSE
+               DISPLAY "-PALINDROMO"
+               DISPLAY "INTRODUCE LA FRASE O PALABRA: "
+               ACCEPT FRASE
+               PERFORM PALINDROMOS
+               DISPLAY "-ANAGRAMAS"
+               DISPLAY "INTRODUCE LA PRIMERA PALABRA: "
+               ACCEPT PALABRA1
+               DISPLAY "INTRODUCE LA SEGUNDA PALABRA: "
+               ACCEPT PALABRA4
+               PERFORM ANAGRAMAS
+               DISPLAY "-ISOGRAMAS"
+               DISPLAY "INTRODUCE PALABRA: "
+               ACCEPT PALABRA1
+               PERFORM ISOGRAMAS
+           END-IF.
+      *RETURN-CODE a 0 (sin incidencias), para que un JCL que encadene
+      *este paso con COND=(0,NE) sepa que termino bien.
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+      *Toma la linea ya leida del fichero de palabras y le pasa las
+      *tres comprobaciones. La lectura de la siguiente linea la hace
+      *el PERFORM UNTIL que llama a este parrafo.
+       PROCESAR-LOTE-LINEA.
+           MOVE LOTE-PALABRA1 TO FRASE.
+           PERFORM PALINDROMOS.
+           MOVE LOTE-PALABRA1 TO PALABRA1.
+           MOVE LOTE-PALABRA2 TO PALABRA4.
+           PERFORM ANAGRAMAS.
+           PERFORM ISOGRAMAS.
 
        PALINDROMOS.
       *Palabra o expresión que es igual si se lee de izquierda a derecha que de derecha a izquierda.
-           DISPLAY "-PALINDROMO"
-           DISPLAY "INTRODUCE LA FRASE O PALABRA: ".
-           ACCEPT FRASE.
            MOVE FUNCTION LOWER-CASE(FRASE) TO FRASE.
+      *Se quita la puntuacion antes de comparar, para que un signo
+      *no estropee una frase que en realidad si es palindroma.
+           INSPECT FRASE REPLACING ALL "," BY SPACE ALL "." BY SPACE
+               ALL "!" BY SPACE ALL "?" BY SPACE ALL "'" BY SPACE
+               ALL ";" BY SPACE ALL ":" BY SPACE.
            COMPUTE LONG1 = FUNCTION LENGTH
                               (FUNCTION TRIM(FRASE, TRAILING)).
            DIVIDE LONG1 BY 2 GIVING MITAD REMAINDER RESTO.
+           MOVE 1 TO I.
            MOVE LONG1 TO J.
-           PERFORM UNTIL I > MITAD
-               PERFORM UNTIL J < MITAD
+           MOVE "S" TO ES-PALINDROMO.
+           PERFORM UNTIL I > MITAD OR ES-PALINDROMO = "N"
+               PERFORM UNTIL J < MITAD OR ES-PALINDROMO = "N"
                    MOVE FRASE(I:LONG1) TO CARACI
                    IF CARACI = SPACE
                        ADD 1 TO I
@@ -194,21 +300,21 @@
                        ADD 1 TO I
                        SUBTRACT 1 FROM J
                    ELSE
-                       DISPLAY "NO ES PALINDROMO"
-                       GO TO ANAGRAMAS
+                       MOVE "N" TO ES-PALINDROMO
                    END-IF
                END-PERFORM
            END-PERFORM.
-           DISPLAY "ES PALINDROMO".
+           IF ES-PALINDROMO = "S"
+               DISPLAY "ES PALINDROMO"
+           ELSE
+               DISPLAY "NO ES PALINDROMO"
+           END-IF.
            DISPLAY SPACES.
 
        ANAGRAMAS.
       *Una palabra es anagrama de otra si las dos tienen las mismas letras, con el mismo número de apariciones, pero en un orden diferente.
-           DISPLAY "-ANAGRAMAS"
-           DISPLAY "INTRODUCE LA PRIMERA PALABRA: ".
-           ACCEPT PALABRA1.
-           DISPLAY "INTRODUCE LA SEGUNDA PALABRA: ".
-           ACCEPT PALABRA4.
+           MOVE 1 TO CONT.
+           MOVE 0 TO REPE1.
            MOVE FUNCTION LOWER-CASE(PALABRA1) TO PALABRA1.
            MOVE FUNCTION LOWER-CASE(PALABRA4) TO PALABRA4.
            IF PALABRA1 = PALABRA4
@@ -247,27 +353,31 @@
        ISOGRAMAS.
       *Un isograma es una palabra o frase en la que cada letra aparece el mismo número de veces.
            MOVE 1 TO CONT.
-           DISPLAY "-ISOGRAMAS".
-           DISPLAY "INTRODUCE PALABRA: ".
-           ACCEPT PALABRA1.
+           MOVE 0 TO REPE1.
+           MOVE 0 TO REPE2.
+           MOVE "S" TO ES-ISOGRAMA.
            MOVE FUNCTION LOWER-CASE(PALABRA1) TO PALABRA1.
            COMPUTE LONG1 = FUNCTION LENGTH
                            (FUNCTION TRIM(PALABRA1, TRAILING))
-           ADD 1 TO LONG1
-           PERFORM UNTIL CONT = LONG1
+           ADD 1 TO LONG1.
+           PERFORM UNTIL CONT = LONG1 OR ES-ISOGRAMA = "N"
                MOVE PALABRA1(CONT:1) TO CARACTER
                INSPECT PALABRA1 TALLYING REPE1 FOR ALL CARACTER
                IF REPE2 = 0
                    MOVE REPE1 TO REPE2
                END-IF
                IF REPE1 NOT EQUAL REPE2
-                   DISPLAY "NO ES ISOGRAMA"
-                   STOP RUN
+                   MOVE "N" TO ES-ISOGRAMA
                ELSE
                    ADD 1 TO CONT
                    MOVE 0 TO REPE1
-               END-PERFORM
-           DISPLAY "ES ISOGRAMA".
-           STOP RUN.
+               END-IF
+           END-PERFORM.
+           IF ES-ISOGRAMA = "S"
+               DISPLAY "ES ISOGRAMA"
+           ELSE
+               DISPLAY "NO ES ISOGRAMA"
+           END-IF.
+           DISPLAY SPACES.
 
        END PROGRAM RETO-04.
