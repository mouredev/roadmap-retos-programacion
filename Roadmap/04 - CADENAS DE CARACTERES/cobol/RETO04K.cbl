@@ -0,0 +1,31 @@
+     /*
+      * Driver de arranque de RETO-04 (keltoi-dev.cbl) para ejecucion
+      * independiente desde el JCL (alias de paso RETO04K en
+      * LOTE00.jcl). RETO-04 ahora tiene LINKAGE SECTION (las dos
+      * palabras que le pasa MENU-PRINCIPAL con CALL), y un programa
+      * principal ejecutable no puede declarar USING en su propia
+      * PROCEDURE DIVISION; por eso este driver, que no tiene LINKAGE
+      * propia, es el que de verdad arranca como paso de lote y se
+      * limita a CALLear a RETO-04 sin pasarle ninguna palabra,
+      * dejando que las pida por teclado como siempre. MENU-PRINCIPAL
+      * sigue CALLeando "RETO-04" directamente para poder pasarle las
+      * dos palabras; este driver no le hace falta.
+      */
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RETO04K.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * En blanco: sin palabras que forzar, RETO-04 las pide por
+      * teclado por su cuenta.
+           77 DRV-PALABRA-1 PIC X(15) VALUE SPACES.
+           77 DRV-PALABRA-2 PIC X(15) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       ARRANQUE.
+      * RETURN-CODE lo deja puesto RETO-04 (es un registro especial
+      * compartido por todo el run unit); basta con terminar aqui.
+           CALL "RETO-04" USING DRV-PALABRA-1 DRV-PALABRA-2.
+           STOP RUN.
+
+       END PROGRAM RETO04K.
