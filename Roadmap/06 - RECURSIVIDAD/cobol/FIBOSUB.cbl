@@ -0,0 +1,42 @@
+     /*
+      * Subrutina de RETO-06 (06 - RECURSIVIDAD): termino de Fibonacci
+      * por posicion, recursivo de verdad, en su propio PROGRAM-ID con
+      * LINKAGE SECTION en vez de un parrafo PERFORMed compartiendo la
+      * WORKING-STORAGE del programa principal. RETO-06 la invoca con
+      * CALL pasandole la posicion como parametro.
+      */
+
+       IDENTIFICATION DIVISION.
+      *Recursiva de verdad: cada CALL "FIBOSUB" necesita su propia
+      *copia de los acumuladores intermedios, asi que van en
+      *LOCAL-STORAGE en vez de WORKING-STORAGE.
+       PROGRAM-ID. FIBOSUB RECURSIVE.
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+           77 POSICION-MENOS-UNO PIC 9(2).
+           77 FIB-ANTERIOR-PARCIAL PIC 9(5) COMP-3.
+           77 FIB-ACTUAL-PARCIAL PIC 9(5) COMP-3.
+       LINKAGE SECTION.
+           77 L-POSICION PIC 9(2).
+           77 L-ANTERIOR PIC 9(5) COMP-3.
+           77 L-ACTUAL PIC 9(5) COMP-3.
+
+       PROCEDURE DIVISION USING L-POSICION L-ANTERIOR L-ACTUAL.
+       CALCULA-FIBONACCI.
+           IF L-POSICION <= 1
+               MOVE 0 TO L-ANTERIOR
+               MOVE 1 TO L-ACTUAL
+           ELSE
+               SUBTRACT 1 FROM L-POSICION GIVING POSICION-MENOS-UNO
+               CALL "FIBOSUB" USING POSICION-MENOS-UNO
+                   FIB-ANTERIOR-PARCIAL FIB-ACTUAL-PARCIAL
+               MOVE FIB-ACTUAL-PARCIAL TO L-ANTERIOR
+               ADD FIB-ANTERIOR-PARCIAL FIB-ACTUAL-PARCIAL
+                   GIVING L-ACTUAL
+           END-IF.
+      *RETURN-CODE a 0 (sin incidencias), como el resto de programas
+      *de la suite.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       END PROGRAM FIBOSUB.
