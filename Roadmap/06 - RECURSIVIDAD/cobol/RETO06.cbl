@@ -0,0 +1,31 @@
+     /*
+      * Driver de arranque de RETO-06 (any7dev.cbl) para ejecucion
+      * independiente desde el JCL (alias de paso RETO06 en
+      * LOTE00.jcl). RETO-06 ahora tiene LINKAGE SECTION (la
+      * profundidad maxima que le pasa MENU-PRINCIPAL con CALL), y un
+      * programa principal ejecutable no puede declarar USING en su
+      * propia PROCEDURE DIVISION; por eso este driver, que no tiene
+      * LINKAGE propia, es el que de verdad arranca como paso de lote
+      * y se limita a CALLear a RETO-06 sin forzarle ninguna
+      * profundidad maxima, dejando que se quede con su tope de 150 de
+      * siempre. MENU-PRINCIPAL sigue CALLeando "RETO-06" directamente
+      * para poder pasarle la profundidad; este driver no le hace
+      * falta.
+      */
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RETO06.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * En cero: sin tope que forzar, RETO-06 se queda con su
+      * PROFUNDIDAD-MAX de 150 por su cuenta.
+           77 DRV-PROFUNDIDAD-MAX PIC 9(3) VALUE 0.
+
+       PROCEDURE DIVISION.
+       ARRANQUE.
+      * RETURN-CODE lo deja puesto RETO-06 (es un registro especial
+      * compartido por todo el run unit); basta con terminar aqui.
+           CALL "RETO-06" USING DRV-PROFUNDIDAD-MAX.
+           STOP RUN.
+
+       END PROGRAM RETO06.
