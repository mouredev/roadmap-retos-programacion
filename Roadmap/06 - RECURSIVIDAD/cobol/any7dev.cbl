@@ -12,46 +12,181 @@
        IDENTIFICATION DIVISION.
       *En COBOL hay que indicar que el programa es recursivo
        PROGRAM-ID. RETO-06 RECURSIVE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    La cuenta atras tambien se deja en un fichero, ademas de
+      *    mostrarse por pantalla.
+           SELECT CUENTA-FILE ASSIGN TO "CUENTA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CUENTA.
        DATA DIVISION.
        FILE SECTION.
+       FD  CUENTA-FILE.
+       01  LINEA-CUENTA PIC 9(3).
+
        WORKING-STORAGE SECTION.
-           77 NUMERO1 PIC 9(3) VALUE 0.
-           77 NUMERO2 PIC 9(1) VALUE 7.
-           77 FACT PIC 9(5) VALUE 0.
-       LOCAL-STORAGE SECTION.
-           77 NUM PIC 9(1).
-       PROCEDURE DIVISION.
+      *La cuenta atras empieza en 100 y debe llegar hasta el 0 (antes
+      *contaba al reves, de 1 a 100).
+           77 NUMERO1 PIC 9(3) VALUE 100.
+           77 FS-CUENTA PIC XX.
+      *Control de la profundidad de la recursividad, para no dejar
+      *que una llamada mal planteada se coma la pila sin avisar.
+           77 PROFUNDIDAD PIC 9(3) VALUE 0.
+           77 PROFUNDIDAD-MAX PIC 9(3) VALUE 150.
+      *Datos de la dificultad extra. NUMERO2 y FIB-POSICION-PEDIDA se
+      *piden por teclado (ACCEPT mas abajo) en vez de quedar fijos,
+      *para poder relanzar la demo con otro numero/posicion sin
+      *recompilar.
+      *PIC 9(2) para que coincida con el parametro L-NUM de FACTSUB
+      *(paso por referencia: los tamanos tienen que coincidir).
+           77 NUMERO2 PIC 9(2) VALUE 7.
+           77 FIB-POSICION-PEDIDA PIC 9(2) VALUE 10.
+      *El factorial y la serie de Fibonacci se recalculan en cada
+      *llamada recursiva, asi que se guardan empaquetados (COMP-3)
+      *para que el paso de lote no arrastre el peso de la zona de
+      *signo/espacios de un PIC 9 normal en cada COMPUTE.
+           77 FACT PIC 9(5) COMP-3 VALUE 0.
+           77 FIB-ANTERIOR PIC 9(5) COMP-3 VALUE 0.
+           77 FIB-ACTUAL PIC 9(5) COMP-3 VALUE 1.
+      *Valores de prueba de AUTOCOMPROBACION, del mismo tamano que los
+      *parametros de FACTSUB/FIBOSUB (paso por referencia: no se le
+      *puede pasar un literal mas corto que el PIC del parametro).
+           77 AUTOCOMP-NUM PIC 9(2) VALUE 5.
+           77 AUTOCOMP-POSICION PIC 9(2) VALUE 7.
+      *RECURSIVIDAD cae por su propio final en AUTOCOMPROBACION al
+      *deshacer cada llamada de la cuenta atras (no hay GOBACK que
+      *corte el parrafo antes); esta bandera evita que la
+      *autocomprobacion se repita en cada una de esas caidas,
+      *dejandola como lo que es, un paso unico al principio.
+           77 AUTOCOMPROBACION-HECHA PIC X VALUE "N".
+               88 AUTOCOMPROBACION-YA-HECHA VALUE "S".
+      *Profundidad maxima de recursividad, como parametro de verdad
+      *para quien invoque este programa con CALL (MENU-PRINCIPAL);
+      *en blanco/cero (o ejecucion standalone desde el JCL, que no
+      *pasa parametros) se queda con el tope de 150 de siempre. Las
+      *llamadas recursivas de este mismo programa a si mismo no
+      *vuelven a pasarlo: solo hace falta leerlo una vez, en la
+      *entrada con PROFUNDIDAD todavia a 0.
+       LINKAGE SECTION.
+           77 L-PROFUNDIDAD-MAX PIC 9(3).
+
+       PROCEDURE DIVISION USING OPTIONAL L-PROFUNDIDAD-MAX.
        RECURSIVIDAD.
-           ADD 1 TO NUMERO1
-           PERFORM UNTIL NUMERO1 > 100
-               DISPLAY NUMERO1
+      *La primera vez que se entra (PROFUNDIDAD todavia a 0) se
+      *resuelve tambien la dificultad extra, antes de arrancar la
+      *cuenta atras; las llamadas recursivas que siguen ya no repiten
+      *esta parte.
+           IF PROFUNDIDAD = 0
+               IF L-PROFUNDIDAD-MAX NOT = 0
+                   MOVE L-PROFUNDIDAD-MAX TO PROFUNDIDAD-MAX
+               END-IF
+               PERFORM AUTOCOMPROBACION
+               DISPLAY "Numero para el factorial (ENTER deja " NUMERO2
+                   "): "
+               ACCEPT NUMERO2
+               IF NUMERO2 = 0
+                   MOVE 1 TO FACT
+               ELSE
+                   CALL "FACTSUB" USING NUMERO2 FACT
+               END-IF
+               DISPLAY "El factorial pedido es: " FACT
+               DISPLAY "Posicion de Fibonacci (ENTER deja "
+                   FIB-POSICION-PEDIDA "): "
+               ACCEPT FIB-POSICION-PEDIDA
+               CALL "FIBOSUB" USING FIB-POSICION-PEDIDA FIB-ANTERIOR
+                   FIB-ACTUAL
+               DISPLAY "El termino de Fibonacci pedido es: " FIB-ACTUAL
+               OPEN OUTPUT CUENTA-FILE
+               IF FS-CUENTA NOT = "00"
+                   DISPLAY "Aviso: no se pudo abrir CUENTA (estado "
+                       FS-CUENTA ")"
+               END-IF
+               DISPLAY "-- Cuenta atras recursiva, de 100 a 0 --"
+           END-IF.
+           DISPLAY NUMERO1.
+           MOVE NUMERO1 TO LINEA-CUENTA.
+           WRITE LINEA-CUENTA.
+           IF FS-CUENTA NOT = "00"
+               DISPLAY "Aviso: no se pudo escribir CUENTA (estado "
+                   FS-CUENTA ")"
+           END-IF.
+           ADD 1 TO PROFUNDIDAD.
+           IF PROFUNDIDAD > PROFUNDIDAD-MAX
+               DISPLAY "Profundidad maxima de recursividad alcanzada"
+                   ", se detiene la cuenta atras"
+      *RETURN-CODE a 4 (aviso): la cuenta atras se corto por la
+      *guarda de profundidad, no llego a 0 de forma natural.
+               MOVE 4 TO RETURN-CODE
+               CLOSE CUENTA-FILE
+               IF FS-CUENTA NOT = "00"
+                   DISPLAY "Aviso: fallo al cerrar CUENTA (estado "
+                       FS-CUENTA ")"
+               END-IF
+      *WORKING-STORAGE es compartida por todas las llamadas (no hay
+      *IS INITIAL PROGRAM), asi que se deja lista para la siguiente
+      *vez que alguien (MENU-PRINCIPAL) vuelva a CALLear "RETO-06" en
+      *este mismo run unit; si no se resetea aqui, esa siguiente
+      *llamada se encuentra PROFUNDIDAD y NUMERO1 tal y como quedaron
+      *al final de esta cuenta atras y se salta por completo la
+      *puerta de entrada de arriba (IF PROFUNDIDAD = 0).
+               MOVE 0 TO PROFUNDIDAD
+               MOVE 100 TO NUMERO1
+               MOVE "N" TO AUTOCOMPROBACION-HECHA
+           ELSE
+               IF NUMERO1 > 0
+                   SUBTRACT 1 FROM NUMERO1
       *Llamamos al programa para ejecutar la recursividad
-               CALL "RETO-06"
-           END-PERFORM.
-           END PROGRAM RETO-06.
+                   CALL "RETO-06"
+               ELSE
+      *RETURN-CODE a 0: la cuenta atras llego a 0 sin incidencias.
+                   MOVE 0 TO RETURN-CODE
+                   CLOSE CUENTA-FILE
+                   IF FS-CUENTA NOT = "00"
+                       DISPLAY "Aviso: fallo al cerrar CUENTA (estado "
+                           FS-CUENTA ")"
+                   END-IF
+      *Mismo motivo que en la rama de la guarda de profundidad: deja
+      *el estado listo para la proxima llamada externa a "RETO-06".
+                   MOVE 0 TO PROFUNDIDAD
+                   MOVE 100 TO NUMERO1
+                   MOVE "N" TO AUTOCOMPROBACION-HECHA
+               END-IF
+           END-IF.
 
       *DIFICULTAD EXTRA
 
-      *Precisamente como en COBOL es el programa entero recursivo y no la función (párrafo), no he conseguido que funcione el ejercicio
-      *y la dificultad extra todo junto. Así que lo dejo en comentario como sería el factorial
+      *El factorial y el Fibonacci recursivos viven en sus propios
+      *PROGRAM-ID (FACTSUB.cbl y FIBOSUB.cbl, en esta misma carpeta),
+      *cada uno con su LINKEAGE SECTION y su propia recursividad via
+      *CALL a si mismos, en vez de parrafos PERFORMed que comparten la
+      *WORKING-STORAGE de este programa. Se invocan desde RECURSIVIDAD
+      *antes de arrancar la cuenta atras.
+
+      *Comprueba el factorial y el Fibonacci recursivos contra un
+      *resultado conocido antes de calcular los que de verdad se
+      *piden (NUMERO2 y la posicion pedida por teclado), ya que son
+      *los programas de este reto con mas probabilidad de romperse con
+      *un cambio descuidado en la recursion.
+       AUTOCOMPROBACION.
+           IF NOT AUTOCOMPROBACION-YA-HECHA
+               SET AUTOCOMPROBACION-YA-HECHA TO TRUE
+               CALL "FACTSUB" USING AUTOCOMP-NUM FACT
+               IF FACT = 120
+                   DISPLAY "Autocomprobacion factorial de 5: OK"
+               ELSE
+                   DISPLAY "Autocomprobacion factorial de 5: FALLO, "
+                       "se esperaba 120 y se obtuvo " FACT
+               END-IF
+
+               CALL "FIBOSUB" USING AUTOCOMP-POSICION FIB-ANTERIOR
+                   FIB-ACTUAL
+               IF FIB-ACTUAL = 13
+                   DISPLAY "Autocomprobacion Fibonacci posicion 7: OK"
+               ELSE
+                   DISPLAY "Autocomprobacion Fibonacci posicion 7: "
+                       "FALLO, se esperaba 13 y se obtuvo " FIB-ACTUAL
+               END-IF
+           END-IF.
 
-      *IDENTIFICATION DIVISION.
-      *PROGRAM-ID. FACTORIAL RECURSIVE.
-      * DATA DIVISION.
-      *FILE SECTION.
-      *WORKING-STORAGE SECTION.
-      *    77 NUMERO PIC 9(1) VALUE 7.
-      *    77 FACT PIC 9(5) VALUE 0.
-      *LOCAL-STORAGE SECTION.
-      *    77 NUM PIC 9(1).
-      *PROCEDURE DIVISION.
-      *    MOVE NUMERO TO NUM.
-      *    IF NUMERO = 0
-      *        MOVE 1 TO FACT
-      *    ELSE
-      *        SUBTRACT 1 FROM NUMERO
-      *        CALL "FACTORIAL"
-      *        MULTIPLY NUM BY FACT
-      *    END-IF.
-      *    DISPLAY FACT.
-      *END PROGRAM FACTORIAL.
+       END PROGRAM RETO-06.
