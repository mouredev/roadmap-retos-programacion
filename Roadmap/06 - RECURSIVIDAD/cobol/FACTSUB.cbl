@@ -0,0 +1,37 @@
+     /*
+      * Subrutina de RETO-06 (06 - RECURSIVIDAD): factorial recursivo
+      * de verdad, en su propio PROGRAM-ID con LINKAGE SECTION, en vez
+      * de un parrafo PERFORMed compartiendo la WORKING-STORAGE del
+      * programa principal. RETO-06 la invoca con CALL pasandole el
+      * numero como parametro, igual que ya hace con su propio nombre
+      * para la cuenta atras recursiva.
+      */
+
+       IDENTIFICATION DIVISION.
+      *Recursiva de verdad: cada CALL "FACTSUB" necesita su propia
+      *copia de NUM-MENOS-UNO/FACT-PARCIAL, asi que van en
+      *LOCAL-STORAGE en vez de WORKING-STORAGE.
+       PROGRAM-ID. FACTSUB RECURSIVE.
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+           77 NUM-MENOS-UNO PIC 9(2).
+           77 FACT-PARCIAL PIC 9(5) COMP-3.
+       LINKAGE SECTION.
+           77 L-NUM PIC 9(2).
+           77 L-FACT PIC 9(5) COMP-3.
+
+       PROCEDURE DIVISION USING L-NUM L-FACT.
+       CALCULA-FACTORIAL.
+           IF L-NUM <= 1
+               MOVE 1 TO L-FACT
+           ELSE
+               SUBTRACT 1 FROM L-NUM GIVING NUM-MENOS-UNO
+               CALL "FACTSUB" USING NUM-MENOS-UNO FACT-PARCIAL
+               MULTIPLY L-NUM BY FACT-PARCIAL GIVING L-FACT
+           END-IF.
+      *RETURN-CODE a 0 (sin incidencias), como el resto de programas
+      *de la suite.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       END PROGRAM FACTSUB.
