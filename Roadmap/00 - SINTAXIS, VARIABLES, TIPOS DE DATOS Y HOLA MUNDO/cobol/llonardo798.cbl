@@ -11,9 +11,23 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ROADMAP-MIDUDEV-00.
        AUTHOR. LLONARDO798.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Fichero donde queda constancia del saludo y del informe de
+      * salario generados, para no perderlos al cerrar la consola.
+           SELECT WS-INFORME-FILE ASSIGN TO "INFORME00"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-INFORME.
        DATA DIVISION.
        FILE SECTION.
+       FD  WS-INFORME-FILE.
+       01  WS-LINEA-INFORME PIC X(60).
        WORKING-STORAGE SECTION.
+       77  WS-FS-INFORME PIC XX.
+      * Fecha y hora de la ejecucion que dejo el informe en disco.
+       77  WS-FECHA-INFORME PIC 9(8).
+       77  WS-HORA-INFORME PIC 9(8).
        
       * 2. Formas de añadir comentarios
 
@@ -54,8 +68,10 @@
                                              *> posición del punto decimal
            03  WS-ES-MAYOR-EDAD PIC A(3).    *> "SI" o "NO" (alfabético)
            03  WS-CODIGO-POSTAL PIC X(5).    *> Código postal (alfanumérico)
-           03  WS-BINARIO       PIC 9(7)V9 COMP. 
+           03  WS-BINARIO       PIC 9(7)V9 COMP.
            *> Número almacenado en memoria en formato binario 1/0
+           03  WS-SALARIO-ED    PIC $$$,$$9.99.
+           *> Imagen editada de WS-SALARIO lista para un informe impreso
 
       * 5. Impresión por consola
 
@@ -64,5 +80,37 @@
            MOVE "LEONARDO-AEDO" TO WS-NOMBRE.
            DISPLAY WS-NOMBRE.
            DISPLAY "¡Hola, " WS-CADENA "!".
+      * Se deja constancia de que WS-BINARIO funciona igual que
+      * cualquier otro numerico, solo cambia como se guarda en memoria.
+           MOVE 1234567.8 TO WS-BINARIO.
+           DISPLAY "WS-BINARIO (COMP): " WS-BINARIO.
+      * Imagen con formato moneda, la que de verdad se imprimiria en
+      * un informe en vez del numero "en crudo" de WS-SALARIO.
+           MOVE 1234.5 TO WS-SALARIO.
+           MOVE WS-SALARIO TO WS-SALARIO-ED.
+           DISPLAY "Salario con formato de informe: " WS-SALARIO-ED.
+
+           OPEN EXTEND WS-INFORME-FILE.
+           IF WS-FS-INFORME = "35"
+               OPEN OUTPUT WS-INFORME-FILE
+           END-IF.
+           ACCEPT WS-FECHA-INFORME FROM DATE.
+           ACCEPT WS-HORA-INFORME FROM TIME.
+           MOVE SPACES TO WS-LINEA-INFORME.
+           STRING "Informe generado - " WS-FECHA-INFORME " "
+               WS-HORA-INFORME DELIMITED BY SIZE INTO WS-LINEA-INFORME.
+           WRITE WS-LINEA-INFORME.
+           MOVE SPACES TO WS-LINEA-INFORME.
+           STRING "Hola, " WS-CADENA "! - " WS-NOMBRE
+               DELIMITED BY SIZE INTO WS-LINEA-INFORME.
+           WRITE WS-LINEA-INFORME.
+           MOVE SPACES TO WS-LINEA-INFORME.
+           STRING "Salario con formato de informe: " WS-SALARIO-ED
+               DELIMITED BY SIZE INTO WS-LINEA-INFORME.
+           WRITE WS-LINEA-INFORME.
+           CLOSE WS-INFORME-FILE.
+      * RETURN-CODE a 0 (sin incidencias), para que un JCL que encadene
+      * este paso con COND=(0,NE) sepa que termino bien.
+           MOVE 0 TO RETURN-CODE.
            STOP RUN.
        END PROGRAM ROADMAP-MIDUDEV-00.
\ No newline at end of file
