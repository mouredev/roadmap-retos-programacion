@@ -17,9 +17,21 @@
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RETO-0.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Registra la fecha de cada ejecucion del saludo, a modo de
+      *    bitacora sencilla.
+           SELECT SALUDO-FILE ASSIGN TO "SALUDOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SALUDO.
        DATA DIVISION.
        FILE SECTION.
+       FD  SALUDO-FILE.
+       01  LINEA-SALUDO PIC X(40).
        WORKING-STORAGE SECTION.
+      *    Estado del fichero de saludos.
+           77 FS-SALUDO PIC XX.
       *    Variable
            77 VAR PIC 9.
       *    Constante
@@ -36,8 +48,33 @@
            77 CADENA PIC X.
       *    Cadena sin numeros
            77 CAD-A PIC A.
+      *    Copybook con un ejemplo de cada tipo primitivo, incluida
+      *    una fecha, para no repetir las mismas declaraciones en
+      *    cada ejercicio.
+           COPY TIPOS-DATOS.
+      *    Hora de la ejecucion, para saber no solo el dia sino el
+      *    momento exacto en que se saludo (la copybook solo trae la
+      *    fecha).
+           77 TD-HORA PIC 9(8).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "¡Hola, COBOL!"
+            ACCEPT TD-FECHA FROM DATE YYYYMMDD
+            ACCEPT TD-HORA FROM TIME
+            DISPLAY "Hoy es " TD-FECHA-DD "/" TD-FECHA-MM "/"
+                TD-FECHA-AAAA " " TD-HORA
+            OPEN EXTEND SALUDO-FILE
+            IF FS-SALUDO = "35"
+                OPEN OUTPUT SALUDO-FILE
+            END-IF
+            MOVE SPACES TO LINEA-SALUDO
+            STRING "Hola, COBOL! - " TD-FECHA-DD "/" TD-FECHA-MM "/"
+                TD-FECHA-AAAA " " TD-HORA DELIMITED BY SIZE
+                INTO LINEA-SALUDO
+            WRITE LINEA-SALUDO
+            CLOSE SALUDO-FILE
+      *    RETURN-CODE a 0 (sin incidencias), para que un JCL que
+      *    encadene este paso con COND=(0,NE) sepa que termino bien.
+            MOVE 0 TO RETURN-CODE
             STOP RUN.
        END PROGRAM RETO-0.
