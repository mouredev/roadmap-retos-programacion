@@ -16,8 +16,18 @@
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RETO-00.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Deja constancia en disco de los tipos de variables
+      *    mostrados por pantalla, a modo de chuleta consultable.
+           SELECT TIPOS-FILE ASSIGN TO "TIPOSVAR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TIPOS.
        DATA DIVISION.
        FILE SECTION.
+       FD  TIPOS-FILE.
+       01  LINEA-TIPOS PIC X(60).
        WORKING-STORAGE SECTION.
        01  TIPOS-DE-VARIABLES.
            03 LETRAS PIC A(11) VALUE "Alfabeticas".
@@ -30,8 +40,13 @@
            03 NOMBRE PIC X(5).
        01  CONSTANTE.
            03  FILLER PIC X(25) VALUE "-------------------------".
+      * Fecha y hora en que se dejo constancia de los tipos en disco.
+       77  TIPOS-FECHA PIC 9(8).
+       77  TIPOS-HORA PIC 9(8).
+       77  FS-TIPOS PIC XX.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           OPEN OUTPUT TIPOS-FILE.
            DISPLAY "Tipos de variables.".
            DISPLAY LETRAS ": Con solo letras".
            DISPLAY "alfanumericas: letras, numeros y simbolos "
@@ -47,5 +62,44 @@
            MOVE "COBOL" TO NOMBRE.
            DISPLAY CONSTANTE.
            DISPLAY "Hola, " NOMBRE.
+           PERFORM GUARDAR-TIPOS.
+           CLOSE TIPOS-FILE.
+      * RETURN-CODE a 0 (sin incidencias), para que un JCL que encadene
+      * este paso con COND=(0,NE) sepa que termino bien.
+           MOVE 0 TO RETURN-CODE.
            STOP RUN.
+
+      *    Deja en TIPOSVAR una linea por cada tipo de variable, con
+      *    el mismo contenido que se acaba de mostrar por pantalla.
+       GUARDAR-TIPOS.
+           ACCEPT TIPOS-FECHA FROM DATE.
+           ACCEPT TIPOS-HORA FROM TIME.
+           MOVE SPACES TO LINEA-TIPOS.
+           STRING "Tipos de variables - " TIPOS-FECHA " " TIPOS-HORA
+               DELIMITED BY SIZE INTO LINEA-TIPOS.
+           WRITE LINEA-TIPOS.
+           MOVE SPACES TO LINEA-TIPOS.
+           STRING "Alfabeticas: " LETRAS DELIMITED BY SIZE
+               INTO LINEA-TIPOS.
+           WRITE LINEA-TIPOS.
+           MOVE SPACES TO LINEA-TIPOS.
+           STRING "Alfanumericas: " ALFANUMERICAS DELIMITED BY SIZE
+               INTO LINEA-TIPOS.
+           WRITE LINEA-TIPOS.
+           MOVE SPACES TO LINEA-TIPOS.
+           STRING "Naturales: " NUMEROS-NATURALES DELIMITED BY SIZE
+               INTO LINEA-TIPOS.
+           WRITE LINEA-TIPOS.
+           MOVE SPACES TO LINEA-TIPOS.
+           STRING "Enteros: " NUMEROS-ENTEROS DELIMITED BY SIZE
+               INTO LINEA-TIPOS.
+           WRITE LINEA-TIPOS.
+           MOVE SPACES TO LINEA-TIPOS.
+           STRING "Racionales sin signo: " RACIONALES-SIN-SIGNO
+               DELIMITED BY SIZE INTO LINEA-TIPOS.
+           WRITE LINEA-TIPOS.
+           MOVE SPACES TO LINEA-TIPOS.
+           STRING "Racionales con signo: " RACIONALES-CON-SIGNO
+               DELIMITED BY SIZE INTO LINEA-TIPOS.
+           WRITE LINEA-TIPOS.
        END PROGRAM RETO-00.
