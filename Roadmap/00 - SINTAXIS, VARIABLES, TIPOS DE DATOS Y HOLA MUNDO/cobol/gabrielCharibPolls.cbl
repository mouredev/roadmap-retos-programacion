@@ -40,6 +40,9 @@
            DISPLAY "Valor de MY-DECIMAL : " MY-DECIMAL.
            DISPLAY "Booleano MY-BOOLEAN : " MY-BOOLEAN.
            DISPLAY "***************************".
+      *    RETURN-CODE a 0 (sin incidencias), para que un JCL que
+      *    encadene este paso con COND=(0,NE) sepa que termino bien.
+           MOVE 0 TO RETURN-CODE.
            STOP RUN.
 
 
