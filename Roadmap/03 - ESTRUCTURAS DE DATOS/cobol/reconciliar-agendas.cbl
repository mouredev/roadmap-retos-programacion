@@ -0,0 +1,236 @@
+     /*
+      * RECONCILIACION DE LAS DOS AGENDAS DE "03 - ESTRUCTURAS DE DATOS".
+      * No es la solucion de ningun reto: es un programa de lote que lee
+      * el fichero indexado CONTACTOS (persistencia de la agenda de
+      * any7dev.cbl) y el fichero de checkpoint AGENDACKP (persistencia
+      * de la agenda de keltoi-dev.cbl) y compara ambas agendas contacto
+      * a contacto, emparejandolos por nombre. Hace falta porque cada
+      * implementacion guarda su propia copia de la libreta y nada
+      * impide que acaben divergiendo si se usan por separado.
+      * Informa de:
+      *   - contactos con el mismo nombre pero telefono distinto
+      *   - contactos presentes en una agenda y ausentes en la otra
+      * en el fichero de salida RECONCILIA y por consola, sin modificar
+      * ninguna de las dos agendas.
+      */
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIA-AGENDAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Agenda de any7dev.cbl: mismo SELECT que en ese programa, solo
+      * en lectura aqui.
+           SELECT CONTACTOS-FILE ASSIGN TO "CONTACTOS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NOMBRE-REG
+               FILE STATUS IS FS-CONTACTOS.
+      * Checkpoint de keltoi-dev.cbl: es la unica copia en disco de esa
+      * agenda que tiene todos los contactos de todas las agendas
+      * (a diferencia de AGENDACSV, que es una exportacion manual de
+      * solo la agenda activa en el momento de exportar).
+           SELECT CHECKPOINT-FILE ASSIGN TO "AGENDACKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CHECKPOINT.
+      * Informe con el resultado de la reconciliacion.
+           SELECT RECONCILIA-FILE ASSIGN TO "RECONCILIA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RECONCILIA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTACTOS-FILE.
+           01 REG-CONTACTO.
+      * Registro canonico de contacto (copybooks/CONTACTO.cpy), mismo
+      * REPLACING que usa any7dev.cbl para su REG-CONTACTO.
+               COPY CONTACTO REPLACING
+                   ==AGENDA-NOMBRE== BY ==AGENDA-NOMBRE-REG==
+                   ==NOMBRE== BY ==NOMBRE-REG==
+                   ==ESTADO== BY ==ESTADO-REG==
+                   ==NUMERO== BY ==NUMERO-REG==
+                   ==NUM-PAIS== BY ==NUM-PAIS-REG==
+                   ==NUM-PRINCIPAL== BY ==NUM-PRINCIPAL-REG==
+                   ==NUM-EXT== BY ==NUM-EXT-REG==
+                   ==TELEFONO== BY ==TELEFONO-REG==
+                   ==CONTACTO-ACTIVO== BY ==CONTACTO-ACTIVO-REG==
+                   ==CONTACTO-BORRADO== BY ==CONTACTO-BORRADO-REG==.
+
+       FD CHECKPOINT-FILE.
+           01 LINEA-CHECKPOINT PIC X(50).
+
+       FD RECONCILIA-FILE.
+           01 LINEA-RECONCILIA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 FS-CONTACTOS PIC XX.
+           77 FS-CHECKPOINT PIC XX.
+           77 FS-RECONCILIA PIC XX.
+
+      * Copia en memoria de la agenda de keltoi-dev.cbl cargada desde
+      * AGENDACKP, ordenada por nombre para poder usar SEARCH ALL al
+      * emparejar contra CONTACTOS.
+           01 TABLA-KELTOI.
+               05 FILA-KELTOI OCCURS 1 TO 200 TIMES
+                          DEPENDING ON TOTAL-KELTOI
+                          ASCENDING KEY IS AGENDA-KELTOI
+                          ASCENDING KEY IS NOMBRE-KELTOI
+                          INDEXED BY IDX-KELTOI.
+                   10 NOMBRE-KELTOI PIC X(30).
+                   10 TELEFONO-KELTOI PIC X(13).
+                   10 AGENDA-KELTOI PIC X(15).
+      * A "S" en cuanto CONTACTOS trae un contacto con este nombre, para
+      * poder informar al final de los que solo existen en keltoi.
+                   10 VISTO-KELTOI PIC X VALUE "N".
+                       88 KELTOI-VISTO VALUE "S".
+
+           77 TOTAL-KELTOI PIC 9(3) VALUE 0.
+           77 ID-KELTOI PIC 99.
+           77 NOMBRE-KELTOI-AUX PIC X(30).
+           77 TELEFONO-KELTOI-AUX PIC X(13).
+           77 AGENDA-KELTOI-AUX PIC X(15).
+
+           77 TOTAL-COINCIDEN PIC 9(3) VALUE 0.
+           77 TOTAL-DIFERENTES PIC 9(3) VALUE 0.
+           77 TOTAL-SOLO-ANY7DEV PIC 9(3) VALUE 0.
+           77 TOTAL-SOLO-KELTOI PIC 9(3) VALUE 0.
+
+           77 FECHA-RECONCILIA PIC 9(8).
+           77 HORA-RECONCILIA PIC 9(8).
+
+      * RETURN-CODE a 0: agendas identicas; a 4: hay diferencias que
+      * revisar, para que un JCL que encadene este paso con
+      * COND=(0,NE) pueda distinguirlo.
+           77 CODIGO-SALIDA PIC 9 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       RECONCILIAR.
+           PERFORM INICIO.
+           PERFORM CARGAR-KELTOI.
+           PERFORM COMPARAR-AGENDAS.
+           PERFORM INFORMAR-SOLO-KELTOI.
+           PERFORM CIERRE.
+           MOVE CODIGO-SALIDA TO RETURN-CODE.
+           STOP RUN.
+
+       INICIO.
+           OPEN OUTPUT RECONCILIA-FILE.
+           ACCEPT FECHA-RECONCILIA FROM DATE.
+           ACCEPT HORA-RECONCILIA FROM TIME.
+           MOVE SPACES TO LINEA-RECONCILIA.
+           STRING "RECONCILIACION DE AGENDAS - " FECHA-RECONCILIA
+               " " HORA-RECONCILIA
+               DELIMITED BY SIZE INTO LINEA-RECONCILIA.
+           WRITE LINEA-RECONCILIA.
+
+      * CARGA EN MEMORIA LA AGENDA DE KELTOI-DEV.CBL DESDE SU CHECKPOINT
+       CARGAR-KELTOI.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF FS-CHECKPOINT = "35"
+               DISPLAY "No existe AGENDACKP; se trata como agenda vacia"
+           ELSE
+               PERFORM UNTIL FS-CHECKPOINT = "10"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE "10" TO FS-CHECKPOINT
+                       NOT AT END
+                           PERFORM CARGAR-KELTOI-LINEA
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF TOTAL-KELTOI > 0
+                   SORT FILA-KELTOI ON ASCENDING KEY AGENDA-KELTOI
+                                    ON ASCENDING KEY NOMBRE-KELTOI
+               END-IF
+           END-IF.
+
+       CARGAR-KELTOI-LINEA.
+      * AGENDACKP de antes de existir la agenda con nombre: se asume
+      * que pertenecia a la agenda PRINCIPAL.
+           MOVE "PRINCIPAL" TO AGENDA-KELTOI-AUX
+           UNSTRING LINEA-CHECKPOINT DELIMITED BY ";"
+               INTO ID-KELTOI NOMBRE-KELTOI-AUX TELEFONO-KELTOI-AUX
+                   AGENDA-KELTOI-AUX
+           ADD 1 TO TOTAL-KELTOI
+           MOVE NOMBRE-KELTOI-AUX TO NOMBRE-KELTOI(TOTAL-KELTOI)
+           MOVE TELEFONO-KELTOI-AUX TO TELEFONO-KELTOI(TOTAL-KELTOI)
+           MOVE AGENDA-KELTOI-AUX TO AGENDA-KELTOI(TOTAL-KELTOI).
+
+      * RECORRE LA AGENDA DE ANY7DEV.CBL Y LA COMPARA CONTRA LA COPIA
+      * DE KELTOI YA CARGADA EN MEMORIA
+       COMPARAR-AGENDAS.
+           OPEN INPUT CONTACTOS-FILE.
+           IF FS-CONTACTOS = "35"
+               DISPLAY "No existe CONTACTOS; se trata como agenda vacia"
+           ELSE
+               PERFORM UNTIL FS-CONTACTOS = "10"
+                   READ CONTACTOS-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO FS-CONTACTOS
+                       NOT AT END
+                           IF CONTACTO-ACTIVO-REG
+                               PERFORM COMPARAR-CONTACTO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CONTACTOS-FILE
+           END-IF.
+
+       COMPARAR-CONTACTO.
+           SET IDX-KELTOI TO 1
+           SEARCH ALL FILA-KELTOI
+               AT END
+                   ADD 1 TO TOTAL-SOLO-ANY7DEV
+                   MOVE SPACES TO LINEA-RECONCILIA
+                   STRING "SOLO EN ANY7DEV: " NOMBRE-REG
+                       DELIMITED BY SIZE INTO LINEA-RECONCILIA
+                   WRITE LINEA-RECONCILIA
+               WHEN AGENDA-KELTOI(IDX-KELTOI) = AGENDA-NOMBRE-REG
+                   AND NOMBRE-KELTOI(IDX-KELTOI) = NOMBRE-REG
+                   SET KELTOI-VISTO(IDX-KELTOI) TO TRUE
+                   IF TELEFONO-KELTOI(IDX-KELTOI) = TELEFONO-REG
+                       ADD 1 TO TOTAL-COINCIDEN
+                   ELSE
+                       ADD 1 TO TOTAL-DIFERENTES
+                       MOVE SPACES TO LINEA-RECONCILIA
+                       STRING "TELEFONO DISTINTO: " NOMBRE-REG
+                           " ANY7DEV=" TELEFONO-REG
+                           " KELTOI=" TELEFONO-KELTOI(IDX-KELTOI)
+                           DELIMITED BY SIZE INTO LINEA-RECONCILIA
+                       WRITE LINEA-RECONCILIA
+                   END-IF
+           END-SEARCH.
+
+      * INFORMA DE LOS CONTACTOS DE KELTOI QUE NO APARECIERON AL
+      * RECORRER CONTACTOS (AUSENTES EN ANY7DEV)
+       INFORMAR-SOLO-KELTOI.
+           PERFORM VARYING IDX-KELTOI FROM 1 BY 1
+                   UNTIL IDX-KELTOI > TOTAL-KELTOI
+               IF NOT KELTOI-VISTO(IDX-KELTOI)
+                   ADD 1 TO TOTAL-SOLO-KELTOI
+                   MOVE SPACES TO LINEA-RECONCILIA
+                   STRING "SOLO EN KELTOI: " NOMBRE-KELTOI(IDX-KELTOI)
+                       DELIMITED BY SIZE INTO LINEA-RECONCILIA
+                   WRITE LINEA-RECONCILIA
+               END-IF
+           END-PERFORM.
+
+       CIERRE.
+           MOVE SPACES TO LINEA-RECONCILIA.
+           STRING "RESUMEN - Coinciden: " TOTAL-COINCIDEN
+               " Telefono distinto: " TOTAL-DIFERENTES
+               " Solo any7dev: " TOTAL-SOLO-ANY7DEV
+               " Solo keltoi: " TOTAL-SOLO-KELTOI
+               DELIMITED BY SIZE INTO LINEA-RECONCILIA.
+           WRITE LINEA-RECONCILIA.
+           DISPLAY "Reconciliacion terminada, vea RECONCILIA para el "-
+               "detalle"
+           DISPLAY "Coinciden: " TOTAL-COINCIDEN
+               " Telefono distinto: " TOTAL-DIFERENTES
+               " Solo any7dev: " TOTAL-SOLO-ANY7DEV
+               " Solo keltoi: " TOTAL-SOLO-KELTOI.
+           IF TOTAL-DIFERENTES > 0 OR TOTAL-SOLO-ANY7DEV > 0
+                   OR TOTAL-SOLO-KELTOI > 0
+               MOVE 4 TO CODIGO-SALIDA
+           END-IF.
+           CLOSE RECONCILIA-FILE.
+
+       END PROGRAM RECONCILIA-AGENDAS.
