@@ -0,0 +1,30 @@
+     /*
+      * Driver de arranque de RETO-03 (any7dev.cbl) para ejecucion
+      * independiente desde el JCL (alias de paso RETO03A en
+      * LOTE00.jcl). RETO-03 ahora tiene LINKAGE SECTION (la agenda
+      * inicial que le pasa MENU-PRINCIPAL con CALL), y un programa
+      * principal ejecutable no puede declarar USING en su propia
+      * PROCEDURE DIVISION; por eso este driver, que no tiene LINKAGE
+      * propia, es el que de verdad arranca como paso de lote y se
+      * limita a CALLear a RETO-03 sin pedirle ninguna agenda
+      * concreta, dejando que se quede con PRINCIPAL como siempre.
+      * MENU-PRINCIPAL sigue CALLeando "RETO-03" directamente para
+      * poder pasarle la agenda inicial; este driver no le hace falta.
+      */
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RETO03A.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * En blanco: sin agenda inicial que forzar, RETO-03 se queda con
+      * PRINCIPAL por su cuenta.
+           77 DRV-AGENDA-INICIAL PIC X(15) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       ARRANQUE.
+      * RETURN-CODE lo deja puesto RETO-03 (es un registro especial
+      * compartido por todo el run unit); basta con terminar aqui.
+           CALL "RETO-03" USING DRV-AGENDA-INICIAL.
+           STOP RUN.
+
+       END PROGRAM RETO03A.
