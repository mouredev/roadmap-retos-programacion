@@ -4,8 +4,35 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            CLASS Decimal IS "0" THRU "9".
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Exportacion/importacion de la agenda en formato CSV
+      * (nombre;telefono, un contacto por linea).
+           SELECT CSV-FILE ASSIGN TO "AGENDACSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CSV.
+      * Fichero centralizado de excepciones de validacion, compartido
+      * con la otra implementacion de esta agenda y con RETO-04.
+           SELECT EXCEPCIONES-FILE ASSIGN TO "EXCEPCIONES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS fs-excepciones.
+      * Punto de control de la sesion: se vuelve a escribir entera
+      * cada vez que la agenda cambia, para poder retomar una sesion
+      * larga de captura de datos justo donde se quedo si se corta.
+           SELECT CHECKPOINT-FILE ASSIGN TO "AGENDACKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS fs-checkpoint.
        DATA DIVISION.
        FILE SECTION.
+       FD  CSV-FILE.
+       01  LINEA-CSV PIC X(50).
+
+       FD  EXCEPCIONES-FILE.
+       01  linea-excepcion PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  linea-checkpoint PIC X(50).
+
        WORKING-STORAGE SECTION.
       * Declaracion de variables para ejemplos
       * Las tablas se pueden anidar
@@ -21,20 +48,68 @@
            88 opc-baja VALUE "B" "b".
            88 opc-consulta VALUE "C" "c".
            88 opc-modificar VALUE "M" "m".
+           88 opc-localiza VALUE "L" "l".
+           88 opc-exporta VALUE "E" "e".
+           88 opc-importa VALUE "I" "i".
+           88 opc-agenda VALUE "G" "g".
            88 opc-salir VALUE "S" "s".
 
+      * Agenda activa: la tabla puede guardar contactos de varias
+      * agendas a la vez, distinguidos por este nombre, pero cada
+      * operacion del menu solo ve/toca la agenda activa.
+       77  agenda-actual PIC X(15) VALUE "PRINCIPAL".
+       77  agenda-nueva PIC X(15).
+
+      * Confirmacion antes de salir, para que una "S" sin querer en el
+      * menu no tire la sesion sin dar ocasion a arrepentirse.
+       01  confirma-salida PIC X VALUE SPACE.
+           88 confirma-si VALUE "S" "s".
+
       * Declaracion de Tabla
        01  agenda OCCURS 100 TIMES DEPENDING ON indice
            INDEXED BY puntero.
            02 ag-indice PIC 99.
-           02 nombre PIC X(30).
-           02 telefono PIC X(13).
+      * Registro canonico de contacto (copybooks/CONTACTO.cpy),
+      * compartido con la otra implementacion de esta misma agenda.
+           COPY CONTACTO REPLACING ==05== BY ==02==.
 
       * Variables simples
        77  contador PIC 99.
        77  indice PIC 99 VALUE ZERO.
        77  id-editar PIC 99.
        77  auxiliar PIC X(13).
+       77  hueco-libre PIC 99 VALUE ZERO.
+       77  FS-CSV PIC XX.
+       77  nombre-csv PIC X(30).
+       77  telefono-csv PIC X(13).
+       77  agenda-csv PIC X(15).
+
+      * Contadores para el resumen de fin de sesion
+       77  total-altas PIC 999 VALUE ZERO.
+       77  total-bajas PIC 999 VALUE ZERO.
+       77  total-modificaciones PIC 999 VALUE ZERO.
+
+      * Queda en 4 si durante la sesion hubo algun aviso (agenda
+      * llena, fichero de importacion no encontrado...), para que el
+      * JCL que lanza este paso con COND=(0,NE) pueda distinguirlo de
+      * una sesion sin incidencias.
+       77  codigo-salida PIC 9 VALUE ZERO.
+       77  fs-excepciones PIC XX.
+       77  fs-checkpoint PIC XX.
+
+      * Fecha/hora mostrada en cada pantalla del menu, para poder
+      * situar una captura de pantalla o una incidencia en el tiempo.
+       77  menu-fecha PIC 9(8).
+       77  menu-hora PIC 9(8).
+
+      * Dato de la excepcion en curso (exc-programa se deja fijo al
+      * principio; exc-tipo y exc-detalle los rellena cada sitio que
+      * detecta un rechazo, justo antes de Registra-excepcion).
+       01  excepcion-actual.
+           COPY EXCEPCION.
+
+       01  tel-encontrado PIC X VALUE "N".
+           88 tel-si VALUE "S" "s".
 
       * Variables para selecciones
        01  continuar PIC X VALUE SPACE.
@@ -51,6 +126,9 @@
       * son las tablas y se declaran en WORKING-STORAGE
 
        TABLAS.
+           PERFORM Abrir-excepciones.
+           MOVE "RETO-03" TO exc-programa.
+           PERFORM Restaura-checkpoint.
       * Carga de tabla
            MOVE "Juan" TO DATO(1).
            MOVE "Paco" TO DATO(2).
@@ -86,11 +164,18 @@
 
        EJERCICIO-EXTRA.
       * Mostrar el menu de opciones
-           DISPLAY "----- MENU AGENDA -----".
+           ACCEPT menu-fecha FROM DATE.
+           ACCEPT menu-hora FROM TIME.
+           DISPLAY "----- MENU AGENDA ----- " menu-fecha " " menu-hora.
+           DISPLAY "Agenda activa: " agenda-actual.
            DISPLAY "A - Alta de contacto".
            DISPLAY "B - Baja de contacto".
            DISPLAY "M - Modificacion de contacto".
            DISPLAY "C - Listado de contactos".
+           DISPLAY "L - Localizar contacto por telefono".
+           DISPLAY "E - Exportar agenda a CSV".
+           DISPLAY "I - Importar agenda desde CSV".
+           DISPLAY "G - Cambiar de agenda".
            DISPLAY " ".
            DISPLAY "S - Salir de la agenda".
            ACCEPT opcion-menu.
@@ -110,30 +195,83 @@
                DISPLAY "Presione una tecla para continuar"
                ACCEPT continuar
            ELSE
+           IF opc-localiza
+               PERFORM Localiza-telefono
+               DISPLAY "Presione una tecla para continuar"
+               ACCEPT continuar
+           ELSE
+           IF opc-exporta
+               PERFORM Exporta-csv
+           ELSE
+           IF opc-importa
+               PERFORM Importa-csv
+           ELSE
+           IF opc-agenda
+               PERFORM Cambiar-agenda
+           ELSE
            IF opc-salir
-               DISPLAY "Ha salido de la agenda"
-               STOP RUN
+               DISPLAY "Esta seguro de que quiere salir? (S/N)"
+               ACCEPT confirma-salida
+               IF confirma-si
+                   PERFORM Fin-agenda
+                   MOVE codigo-salida TO RETURN-CODE
+                   STOP RUN
+               ELSE
+                   DISPLAY "Cancelado"
+               END-IF
            ELSE
                DISPLAY "La opcion seleccionada no es valida".
            PERFORM EJERCICIO-EXTRA.
 
       * Altas de contacos
+      * Antes de crecer la tabla se reutiliza un hueco dejado por una
+      * baja anterior, si lo hay.
        Alta-contacto.
            DISPLAY "--- ALTA DE CONTACTO ---"
-           ADD 1 TO indice.
-           DISPLAY "Ingrese un nombre:"
-           ACCEPT nombre(indice).
-           PERFORM Alta-telefono.
+           PERFORM Busca-hueco-libre.
+           IF hueco-libre = ZERO AND indice >= 100
+               DISPLAY "La agenda esta llena"
+               MOVE 4 TO codigo-salida
+               MOVE "AGENDA-LLENA" TO exc-tipo
+               MOVE SPACES TO exc-detalle
+               PERFORM Registra-excepcion
+           ELSE
+               IF hueco-libre = ZERO
+                   ADD 1 TO indice
+                   MOVE indice TO hueco-libre.
+               MOVE agenda-actual TO agenda-nombre(hueco-libre)
+               DISPLAY "Ingrese un nombre:"
+               ACCEPT nombre(hueco-libre).
+               PERFORM Alta-telefono.
+
+      * Busca el primer hueco libre (de baja) dentro del rango en uso
+       Busca-hueco-libre.
+           MOVE ZERO TO hueco-libre.
+           SET I TO 1.
+           PERFORM Busca-hueco-linea
+               UNTIL I > indice OR hueco-libre NOT = ZERO.
+
+       Busca-hueco-linea.
+           IF ag-indice(I) = ZERO
+               MOVE I TO hueco-libre.
+           ADD 1 TO I.
 
        Alta-telefono.
            DISPLAY "Ingrese el telefono (deben ser 13 digitos):"
-           ACCEPT telefono(indice).
-           IF telefono(indice) IS NOT Decimal
+           ACCEPT telefono(hueco-libre).
+           IF telefono(hueco-libre) IS NOT Decimal
                DISPLAY "El valor ingresado es incorrecto"
+               MOVE 4 TO codigo-salida
+               MOVE "TELEFONO" TO exc-tipo
+               MOVE telefono(hueco-libre) TO exc-detalle
+               PERFORM Registra-excepcion
                PERFORM Alta-telefono
            ELSE
-               MOVE indice TO ag-indice(indice)
-               DISPLAY "Se ha guardado el contacto con el ID " indice
+               MOVE hueco-libre TO ag-indice(hueco-libre)
+               ADD 1 TO total-altas
+               PERFORM Guarda-checkpoint
+               DISPLAY "Se ha guardado el contacto con el ID "
+                   hueco-libre
                DISPLAY " "
                MOVE SPACE to continuar
                DISPLAY "Desea cargar otro contacto S=SI / N=NO"
@@ -149,6 +287,7 @@
            ACCEPT id-editar.
            IF id-editar <> 0
                IF ag-indice(id-editar) <> 0
+                   AND agenda-nombre(id-editar) = agenda-actual
                    PERFORM Baja-seleccion
                ELSE
                    DISPLAY "El id seleccionado es incorrecto"
@@ -158,6 +297,8 @@
            MOVE ZERO TO ag-indice(id-editar).
            MOVE LOW-VALUE TO nombre(id-editar).
            MOVE LOW-VALUE TO telefono(id-editar).
+           ADD 1 TO total-bajas.
+           PERFORM Guarda-checkpoint.
            DISPLAY "Se ha dado de baja al ID: " id-editar.
 
       * Modificacion de contactos
@@ -168,6 +309,7 @@
            ACCEPT id-editar.
            IF id-editar <> 0
                IF ag-indice(id-editar) <> 0
+                   AND agenda-nombre(id-editar) = agenda-actual
                    PERFORM Modifica-seleccion
                ELSE
                    DISPLAY "El id seleccionado es incorrecto"
@@ -181,6 +323,8 @@
                IF sel-nombre
                    DISPLAY "Ingrese el nuevo Nombre:"
                    ACCEPT nombre(id-editar)
+                   ADD 1 TO total-modificaciones
+                   PERFORM Guarda-checkpoint
                    DISPLAY "Se ha modificado el Nombre"
                ELSE
                    IF sel-telefono
@@ -188,9 +332,15 @@
                        ACCEPT auxiliar
                        IF auxiliar IS Decimal
                            MOVE auxiliar TO telefono(id-editar)
+                           ADD 1 TO total-modificaciones
+                           PERFORM Guarda-checkpoint
                            DISPLAY "Se ha modificado el telefono"
                        ELSE
                            DISPLAY "El valor ingresado es incorrecto"
+                           MOVE 4 TO codigo-salida
+                           MOVE "TELEFONO" TO exc-tipo
+                           MOVE auxiliar TO exc-detalle
+                           PERFORM Registra-excepcion
                            PERFORM Modifica-seleccion
                    ELSE
                        IF sel-cancela
@@ -199,11 +349,188 @@
                            DISPLAY "Seleccion incorrecta"
                            PERFORM Modifica-seleccion.
 
-      * Listado de contactos
+      * Listado de contactos (solo los de la agenda activa)
        Consulta-contacto.
-           IF ag-indice(I) <> ZERO
+           IF ag-indice(I) <> ZERO AND agenda-nombre(I) = agenda-actual
                DISPLAY "ID: " ag-indice(I) "-Nombre: " nombre(I)
                        "  -Telefono: " telefono(I).
            ADD 1 TO I.
 
+      * Busqueda inversa: localiza un contacto a partir de su telefono
+       Localiza-telefono.
+           DISPLAY "Ingrese el telefono a buscar (13 digitos):"
+           ACCEPT auxiliar.
+           MOVE "N" TO tel-encontrado.
+           SET I TO 1.
+           PERFORM Busca-telefono-linea UNTIL I > indice.
+           IF NOT tel-si
+               DISPLAY "No se encontro ningun contacto con ese telefono".
+
+       Busca-telefono-linea.
+           IF ag-indice(I) <> ZERO AND agenda-nombre(I) = agenda-actual
+               IF telefono(I) = auxiliar
+                   DISPLAY "ID: " ag-indice(I) "-Nombre: " nombre(I)
+                           "  -Telefono: " telefono(I)
+                   MOVE "S" TO tel-encontrado.
+           ADD 1 TO I.
+
+      * Exportacion de la agenda a un fichero CSV
+       Exporta-csv.
+           OPEN OUTPUT CSV-FILE.
+           SET I TO 1.
+           PERFORM Exporta-csv-linea UNTIL I > indice.
+           CLOSE CSV-FILE.
+           DISPLAY "Agenda exportada al fichero AGENDACSV".
+
+       Exporta-csv-linea.
+           IF ag-indice(I) <> ZERO AND agenda-nombre(I) = agenda-actual
+               MOVE SPACES TO LINEA-CSV
+               STRING nombre(I) DELIMITED BY SPACE
+                   ";" DELIMITED BY SIZE
+                   telefono(I) DELIMITED BY SIZE
+                   INTO LINEA-CSV
+               WRITE LINEA-CSV.
+           ADD 1 TO I.
+
+      * Importacion de la agenda desde un fichero CSV, reutilizando
+      * los huecos libres igual que una alta manual
+       Importa-csv.
+           OPEN INPUT CSV-FILE.
+           IF FS-CSV NOT = "00"
+               DISPLAY "No se encuentra el fichero AGENDACSV"
+               MOVE 4 TO codigo-salida
+               MOVE "FICHERO" TO exc-tipo
+               MOVE "AGENDACSV no encontrado" TO exc-detalle
+               PERFORM Registra-excepcion
+           ELSE
+               PERFORM Importa-csv-linea UNTIL FS-CSV = "10"
+               CLOSE CSV-FILE
+               PERFORM Guarda-checkpoint
+               DISPLAY "Importacion desde AGENDACSV terminada".
+
+       Importa-csv-linea.
+           READ CSV-FILE
+               AT END
+                   MOVE "10" TO FS-CSV
+               NOT AT END
+                   PERFORM Importa-csv-alta.
+
+       Importa-csv-alta.
+           UNSTRING LINEA-CSV DELIMITED BY ";"
+               INTO nombre-csv telefono-csv.
+           PERFORM Busca-hueco-libre.
+           IF hueco-libre = ZERO AND indice >= 100
+               DISPLAY "La agenda esta llena, se omite una linea"
+               MOVE 4 TO codigo-salida
+               MOVE "AGENDA-LLENA" TO exc-tipo
+               MOVE nombre-csv TO exc-detalle
+               PERFORM Registra-excepcion
+           ELSE
+               IF hueco-libre = ZERO
+                   ADD 1 TO indice
+                   MOVE indice TO hueco-libre.
+               MOVE agenda-actual TO agenda-nombre(hueco-libre)
+               MOVE nombre-csv TO nombre(hueco-libre)
+               MOVE telefono-csv TO telefono(hueco-libre)
+               MOVE hueco-libre TO ag-indice(hueco-libre).
+
+      * Cambia la agenda activa: la tabla no cambia, solo el filtro
+      * que usan el resto de operaciones del menu.
+       Cambiar-agenda.
+           DISPLAY "Agenda activa actual: " agenda-actual.
+           DISPLAY "Nombre de la agenda a activar (se crea si no "
+               "existe):".
+           ACCEPT agenda-nueva.
+           MOVE agenda-nueva TO agenda-actual.
+           DISPLAY "Agenda activa ahora: " agenda-actual.
+
+      * Resumen de la sesion al salir de la agenda
+       Fin-agenda.
+           DISPLAY " ".
+           DISPLAY "----- RESUMEN DE LA SESION -----".
+           DISPLAY "Altas realizadas: " total-altas.
+           DISPLAY "Bajas realizadas: " total-bajas.
+           DISPLAY "Modificaciones realizadas: " total-modificaciones.
+           DISPLAY "Ha salido de la agenda".
+           CLOSE EXCEPCIONES-FILE.
+
+      * Abre el fichero centralizado de excepciones en modo EXTEND,
+      * igual que el resto de ficheros de traza de esta agenda.
+       Abrir-excepciones.
+           OPEN EXTEND EXCEPCIONES-FILE.
+           IF fs-excepciones = "35"
+               OPEN OUTPUT EXCEPCIONES-FILE
+           END-IF.
+
+      * Vuelca la agenda entera a AGENDACKP (un contacto por linea, con
+      * su ID de tabla para distinguir los huecos dejados por bajas),
+      * sobreescribiendo el checkpoint anterior.
+       Guarda-checkpoint.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           SET I TO 1.
+           PERFORM Guarda-checkpoint-linea UNTIL I > indice.
+           CLOSE CHECKPOINT-FILE.
+
+       Guarda-checkpoint-linea.
+           IF ag-indice(I) <> ZERO
+               MOVE SPACES TO linea-checkpoint
+               STRING ag-indice(I) DELIMITED BY SIZE
+                   ";" DELIMITED BY SIZE
+                   nombre(I) DELIMITED BY SPACE
+                   ";" DELIMITED BY SIZE
+                   telefono(I) DELIMITED BY SIZE
+                   ";" DELIMITED BY SIZE
+                   agenda-nombre(I) DELIMITED BY SPACE
+                   INTO linea-checkpoint
+               WRITE linea-checkpoint.
+           ADD 1 TO I.
+
+      * Si AGENDACKP existe, retoma la sesion anterior cargando la
+      * agenda con los mismos ID que tenia al guardarse, en vez de
+      * empezar de cero. No hay checkpoint la primera vez que se
+      * ejecuta el programa.
+       Restaura-checkpoint.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF fs-checkpoint = "00"
+               PERFORM Restaura-checkpoint-linea
+                   UNTIL fs-checkpoint = "10"
+               CLOSE CHECKPOINT-FILE
+               DISPLAY "Se ha retomado la sesion guardada en AGENDACKP".
+
+       Restaura-checkpoint-linea.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE "10" TO fs-checkpoint
+               NOT AT END
+      * AGENDACKP de antes de existir la agenda-nombre: se asume
+      * que pertenecia a la agenda PRINCIPAL.
+                   MOVE "PRINCIPAL" TO agenda-csv
+                   UNSTRING linea-checkpoint DELIMITED BY ";"
+                       INTO id-editar nombre-csv telefono-csv agenda-csv
+                   MOVE id-editar TO ag-indice(id-editar)
+                   MOVE nombre-csv TO nombre(id-editar)
+                   MOVE telefono-csv TO telefono(id-editar)
+                   MOVE agenda-csv TO agenda-nombre(id-editar)
+                   IF id-editar > indice
+                       MOVE id-editar TO indice
+                   END-IF.
+
+      * Registra una linea en el fichero de excepciones. Se llama con
+      * exc-programa, exc-tipo y exc-detalle ya rellenos.
+       Registra-excepcion.
+           ACCEPT exc-fecha FROM DATE
+           ACCEPT exc-hora FROM TIME
+           MOVE SPACES TO linea-excepcion
+           STRING exc-fecha DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               exc-hora DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               exc-programa DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               exc-tipo DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               exc-detalle DELIMITED BY SIZE
+               INTO linea-excepcion
+           WRITE linea-excepcion.
+
        END PROGRAM RETO-03.
