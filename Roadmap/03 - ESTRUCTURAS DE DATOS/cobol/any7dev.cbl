@@ -15,15 +15,96 @@
       */
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RETO-03.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * La agenda se guarda en un fichero indexado por nombre para que
+      * los contactos sobrevivan entre ejecuciones del programa.
+           SELECT CONTACTOS-FILE ASSIGN TO "CONTACTOS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NOMBRE-REG
+               FILE STATUS IS FS-CONTACTOS.
+      * Fichero de texto con un contacto por linea para dar de alta la
+      * agenda en bloque en lugar de uno a uno por teclado.
+           SELECT IMPORTAR-FILE ASSIGN TO "IMPORTAR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-IMPORTAR.
+      * Informe de la agenda, paginado para poder imprimirlo.
+           SELECT INFORME-FILE ASSIGN TO "INFORME"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-INFORME.
+      * Traza de auditoria: una linea por cada alta, baja o
+      * modificacion realizada sobre la agenda.
+           SELECT AUDITORIA-FILE ASSIGN TO "AUDITORIA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDITORIA.
+      * Fichero centralizado de excepciones de validacion (telefono de
+      * importacion rechazado, agenda llena, fichero no encontrado...),
+      * compartido con la otra dificultad extra de cadenas (RETO-04).
+           SELECT EXCEPCIONES-FILE ASSIGN TO "EXCEPCIONES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EXCEPCIONES.
        DATA DIVISION.
        FILE SECTION.
+       FD CONTACTOS-FILE.
+           01 REG-CONTACTO.
+      * Registro canonico de contacto (copybooks/CONTACTO.cpy),
+      * compartido con la otra implementacion de esta misma agenda.
+               COPY CONTACTO REPLACING
+                   ==AGENDA-NOMBRE== BY ==AGENDA-NOMBRE-REG==
+                   ==NOMBRE== BY ==NOMBRE-REG==
+                   ==ESTADO== BY ==ESTADO-REG==
+                   ==NUMERO== BY ==NUMERO-REG==
+                   ==NUM-PAIS== BY ==NUM-PAIS-REG==
+                   ==NUM-PRINCIPAL== BY ==NUM-PRINCIPAL-REG==
+                   ==NUM-EXT== BY ==NUM-EXT-REG==
+                   ==TELEFONO== BY ==TELEFONO-REG==
+                   ==CONTACTO-ACTIVO== BY ==CONTACTO-ACTIVO-REG==
+                   ==CONTACTO-BORRADO== BY ==CONTACTO-BORRADO-REG==.
+
+       FD IMPORTAR-FILE.
+           01 REG-IMPORTAR.
+      * NOMBRE;PAIS;NUMERO;EXTENSION, una linea por contacto.
+               05 NOMBRE-IMP PIC X(30).
+               05 FILLER PIC X VALUE ";".
+               05 PAIS-IMP PIC X(4).
+               05 FILLER PIC X VALUE ";".
+               05 NUMERO-IMP PIC 9(9).
+               05 FILLER PIC X VALUE ";".
+               05 EXT-IMP PIC X(6).
+
+       FD INFORME-FILE.
+           01 LINEA-INFORME PIC X(70).
+
+       FD AUDITORIA-FILE.
+           01 LINEA-AUDITORIA PIC X(70).
+
+       FD EXCEPCIONES-FILE.
+           01 LINEA-EXCEPCION PIC X(80).
+
        WORKING-STORAGE SECTION.
 
+           77 AGENDA-MAX PIC 9(3) VALUE 200.
+           77 AGENDA-AVISO PIC 9(3) VALUE 5.
+
            01 TABLA.
-      * Es indexada para poder buscar
-               05 AGENDA OCCURS 25 TIMES INDEXED BY INDICE.
-                   10 NOMBRE PIC X(10).
-                   10 NUMERO PIC 9(9).
+      * Es indexada para poder buscar. El tamaño ya no es fijo: crece
+      * con CONTADOR-AUX hasta AGENDA-MAX para no tener que recompilar
+      * cada vez que la agenda se nos queda pequeña.
+      * Se mantiene siempre ordenada por agenda y, dentro de cada
+      * agenda, por NOMBRE (clave mayor AGENDA-NOMBRE, menor NOMBRE)
+      * para poder usar SEARCH ALL (busqueda binaria) en BUSCAR sin que
+      * dos agendas con un contacto del mismo nombre se confundan.
+               05 AGENDA OCCURS 1 TO 200 TIMES DEPENDING ON AGENDA-TOTAL
+                          ASCENDING KEY IS AGENDA-NOMBRE
+                          ASCENDING KEY IS NOMBRE
+                          INDEXED BY INDICE.
+      * Mismo registro canonico de contacto que REG-CONTACTO, pero un
+      * nivel mas hondo (10/15 en vez de 05/10) por ir dentro de AGENDA.
+      * Incluye la baja logica (ESTADO) que ya traia esta tabla.
+                   COPY CONTACTO REPLACING ==05== BY ==10==
+                       ==10== BY ==15==.
 
            01 OPCIONES-MENU PIC X.
                88 ALTA VALUE 1.
@@ -31,16 +112,85 @@
                88 QUITAR VALUE 3.
                88 MUESTRA VALUE 4.
                88 BUSCA VALUE 5.
+               88 ORDENA VALUE 6.
+               88 CARGA-MASIVA VALUE 7.
+               88 INFORMA VALUE 8.
+               88 CAMBIA-AGENDA VALUE 9.
                88 SALE VALUE 0.
 
-           77 CONTADOR PIC 9 VALUE 0.
-           77 CONTADOR-AUX PIC 9 VALUE 1.
-           77 NOMBRE-AUX PIC X(10).
-           77 NOMBRE-NUEVO PIC X(10).
+      * Agenda seleccionada: la tabla y el fichero pueden guardar
+      * contactos de varias agendas a la vez, distinguidos por este
+      * nombre, pero cada operacion del menu solo ve/toca la agenda
+      * activa en cada momento.
+           77 AGENDA-ACTUAL PIC X(15) VALUE "PRINCIPAL".
+           77 AGENDA-NUEVA PIC X(15).
+
+      * Confirmacion antes de salir, para que un 0 sin querer en el
+      * menu no tire la sesion sin dar ocasion a arrepentirse.
+           01 CONFIRMA-SALIDA PIC X.
+               88 CONFIRMA-SI VALUE "S" "s".
+
+           77 CONTADOR PIC 9(3) VALUE 0.
+      * Primer hueco libre de la tabla (apunta uno por delante del
+      * ultimo contacto real); AGENDA-TOTAL abajo, no este campo, es
+      * el que lleva la cuenta real de ocurrencias para el OCCURS
+      * DEPENDING ON de AGENDA.
+           77 CONTADOR-AUX PIC 9(3) VALUE 1.
+      * Numero real de filas ocupadas en AGENDA (CONTADOR-AUX menos
+      * 1), mantenido en paralelo a CONTADOR-AUX en cada alta para que
+      * el OCCURS DEPENDING ON de la tabla no incluya de mas el hueco
+      * libre que CONTADOR-AUX ya reserva para la siguiente alta.
+           77 AGENDA-TOTAL PIC 9(3) VALUE 0.
+           77 INDICE-DUP PIC 9(3).
+           77 SW-DUPLICADO PIC X VALUE "N".
+               88 CONTACTO-DUPLICADO VALUE "S".
+           77 NOMBRE-AUX PIC X(30).
+           77 NOMBRE-NUEVO PIC X(30).
+           77 PAIS-NUEVO PIC X(4).
            77 NUMERO-NUEVO PIC 9(9).
+           77 EXT-NUEVO PIC X(6).
            77 OPCION PIC 9.
+           77 FS-CONTACTOS PIC XX.
+           77 FS-IMPORTAR PIC XX.
+           77 IMPORTADOS PIC 9(3) VALUE 0.
+           77 RECHAZADOS PIC 9(3) VALUE 0.
+           77 FS-INFORME PIC XX.
+           77 LINEAS-POR-PAGINA PIC 9(2) VALUE 20.
+           77 LINEAS-PAGINA-ACTUAL PIC 9(2) VALUE 0.
+           77 PAGINA-ACTUAL PIC 9(3) VALUE 1.
+           77 PAGINA-TEXTO PIC ZZ9.
+      * Fecha/hora de generacion, para poder saber de un vistazo a
+      * que sesion pertenece un informe impreso.
+           77 INFORME-FECHA PIC 9(8).
+           77 INFORME-HORA PIC 9(8).
+      * Fecha/hora mostrada en cada pantalla del menu, para poder
+      * situar una captura de pantalla o una incidencia en el tiempo.
+           77 MENU-FECHA PIC 9(8).
+           77 MENU-HORA PIC 9(8).
+           77 FS-AUDITORIA PIC XX.
+           77 AUDIT-OPERACION PIC X(10).
+           77 AUDIT-FECHA PIC 9(8).
+           77 AUDIT-HORA PIC 9(8).
+      * Queda en 4 si durante la sesion hubo algun aviso (contactos
+      * rechazados en una carga masiva, fichero de importacion no
+      * encontrado...), para que el JCL que lanza este paso con
+      * COND=(0,NE) pueda distinguirlo de una sesion sin incidencias.
+           77 CODIGO-SALIDA PIC 9 VALUE 0.
+           77 FS-EXCEPCIONES PIC XX.
+      * Dato de la excepcion en curso (EXC-PROGRAMA se deja fijo al
+      * principio; EXC-TIPO y EXC-DETALLE los rellena cada sitio que
+      * detecta un rechazo, justo antes de REGISTRAR-EXCEPCION).
+           01 EXCEPCION-ACTUAL.
+               COPY EXCEPCION.
+
+      * Agenda con la que abrir cuando a este programa lo invoca
+      * MENU-PRINCIPAL con CALL; en blanco (o ejecucion standalone
+      * desde el JCL, que no pasa parametros) se queda con PRINCIPAL,
+      * como siempre.
+       LINKAGE SECTION.
+           77 L-AGENDA-INICIAL PIC X(15).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING L-AGENDA-INICIAL.
 
        EJERCICIO.
             DISPLAY "En cobol existen las tablas y tablas internas. "-
@@ -48,16 +198,30 @@
             "pueden anidar."
             DISPLAY "Voy a utilizar el ejercicio de dificultad extra "-
             "como ejemplo de las operaciones".
+            IF L-AGENDA-INICIAL NOT = SPACES
+                MOVE L-AGENDA-INICIAL TO AGENDA-ACTUAL
+            END-IF.
+            PERFORM CARGAR-AGENDA.
+            PERFORM ABRIR-AUDITORIA.
+            PERFORM ABRIR-EXCEPCIONES.
+            MOVE "RETO-03" TO EXC-PROGRAMA.
 
       *DIFICULTAD EXTRA
-       MENU.
+       MENU-PRINCIPAL.
+            ACCEPT MENU-FECHA FROM DATE
+            ACCEPT MENU-HORA FROM TIME
             DISPLAY SPACES
-            DISPLAY "-----MENU-----"
+            DISPLAY "-----MENU----- " MENU-FECHA " " MENU-HORA
+            DISPLAY "Agenda activa: " AGENDA-ACTUAL
             DISPLAY "1 - A�adir"
             DISPLAY "2 - Modificar"
             DISPLAY "3 - Eliminar"
             DISPLAY "4 - Mostrar agenda"
             DISPLAY "5 - Buscar contacto"
+            DISPLAY "6 - Ordenar agenda"
+            DISPLAY "7 - Carga masiva desde fichero"
+            DISPLAY "8 - Generar informe paginado"
+            DISPLAY "9 - Cambiar de agenda"
             DISPLAY SPACES.
             DISPLAY "0 - SALIR"
             DISPLAY SPACES.
@@ -106,9 +270,38 @@
                        PERFORM BUSCAR
                    END-IF
 
+                 WHEN ORDENA
+                   IF CONTADOR = 0
+                       DISPLAY "No hay contactos en la agenda"
+                       PERFORM VOLVER-MENU
+                   ELSE
+                       PERFORM ORDENAR
+                   END-IF
+
+                 WHEN CARGA-MASIVA
+                   PERFORM CARGAR-MASIVA
+
+                 WHEN INFORMA
+                   IF CONTADOR = 0
+                       DISPLAY "No hay contactos en la agenda"
+                       PERFORM VOLVER-MENU
+                   ELSE
+                       PERFORM INFORME
+                   END-IF
+
+                 WHEN CAMBIA-AGENDA
+                   PERFORM CAMBIAR-AGENDA
+
                  WHEN SALE
-                   DISPLAY "Saliendo..."
-                   PERFORM SALIR
+                   DISPLAY "Esta seguro de que quiere salir? (S/N)"
+                   ACCEPT CONFIRMA-SALIDA
+                   IF CONFIRMA-SI
+                       DISPLAY "Saliendo..."
+                       PERFORM SALIR
+                   ELSE
+                       DISPLAY "Cancelado"
+                       PERFORM VOLVER-MENU
+                   END-IF
 
                  WHEN OTHER
                    DISPLAY "Opcion invalida"
@@ -118,71 +311,247 @@
 
       *INSERCCION
        A�ADIR.
-           IF CONTADOR < 25
+           IF CONTADOR-AUX <= AGENDA-MAX
                DISPLAY "Introduce el nombre:"
-               ACCEPT NOMBRE(CONTADOR)
-               DISPLAY "Introduce su numero:"
-               ACCEPT NUMERO(CONTADOR)
-               DISPLAY SPACES
-               DISPLAY "Contacto a�adido"
-               ADD 1 TO CONTADOR-AUX
+               ACCEPT NOMBRE-AUX
+               PERFORM COMPROBAR-DUPLICADO
+               IF CONTACTO-DUPLICADO
+                   DISPLAY "Ya existe un contacto con ese nombre en la "-
+                   "agenda"
+                   MOVE "DUPLICADO" TO EXC-TIPO
+                   MOVE NOMBRE-AUX TO EXC-DETALLE
+                   PERFORM REGISTRAR-EXCEPCION
+               ELSE
+                   MOVE AGENDA-ACTUAL TO AGENDA-NOMBRE(CONTADOR)
+                   MOVE NOMBRE-AUX TO NOMBRE(CONTADOR)
+                   DISPLAY "Introduce el prefijo de pais "-
+                   "(opcional, ej. +34):"
+                   ACCEPT NUM-PAIS(CONTADOR)
+                   DISPLAY "Introduce su numero:"
+                   ACCEPT NUM-PRINCIPAL(CONTADOR)
+                   DISPLAY "Introduce la extension "-
+                   "(opcional, ej. X123):"
+                   ACCEPT NUM-EXT(CONTADOR)
+                   DISPLAY SPACES
+                   DISPLAY "Contacto a�adido"
+                   ADD 1 TO CONTADOR-AUX
+                   ADD 1 TO AGENDA-TOTAL
+                   PERFORM RESORT-AGENDA
+                   MOVE "ALTA" TO AUDIT-OPERACION
+                   PERFORM REGISTRAR-AUDITORIA
+      * Se vuelve a grabar la agenda entera nada mas terminar el alta,
+      * no solo al salir, para que una sesion larga de captura de
+      * datos pueda retomarse por CARGAR-AGENDA si se corta a mitad.
+                   PERFORM GUARDAR-AGENDA
+                   IF AGENDA-MAX - CONTADOR-AUX <= AGENDA-AVISO
+                       DISPLAY "Aviso: quedan pocos huecos libres en "-
+                       "la agenda"
+                   END-IF
+               END-IF
            ELSE
                DISPLAY "No se puede a�adir contacto, agenda llena"
+               MOVE "AGENDA-LLENA" TO EXC-TIPO
+               MOVE SPACES TO EXC-DETALLE
+               PERFORM REGISTRAR-EXCEPCION
+           END-IF
+           PERFORM VOLVER-MENU.
+
+      *REORDENA LA AGENDA POR AGENDA Y, DENTRO DE CADA AGENDA, POR
+      *NOMBRE, PARA MANTENER EL INVARIANTE QUE NECESITA LA BUSQUEDA
+      *BINARIA DE BUSCAR
+       RESORT-AGENDA.
+           SORT AGENDA ON ASCENDING KEY AGENDA-NOMBRE
+                        ON ASCENDING KEY NOMBRE.
+
+      *COMPRUEBA SI YA EXISTE UN CONTACTO CON ESE NOMBRE. LA CLAVE DEL
+      *FICHERO (NOMBRE-REG) ES UNICA PARA TODO EL FICHERO, NO SOLO PARA
+      *LA AGENDA ACTIVA, ASI QUE EL NOMBRE NO SE PUEDE REPETIR AUNQUE
+      *SEA EN OTRA AGENDA DISTINTA
+       COMPROBAR-DUPLICADO.
+           MOVE "N" TO SW-DUPLICADO
+           PERFORM VARYING INDICE-DUP FROM 1 BY 1
+               UNTIL INDICE-DUP >= CONTADOR-AUX
+               IF NOMBRE(INDICE-DUP) = NOMBRE-AUX
+                   MOVE "S" TO SW-DUPLICADO
+               END-IF
+           END-PERFORM.
+
+      *CAMBIA LA AGENDA ACTIVA: LA TABLA Y EL FICHERO NO CAMBIAN, SOLO
+      *EL FILTRO QUE USAN EL RESTO DE OPERACIONES DEL MENU
+       CAMBIAR-AGENDA.
+           DISPLAY "Agenda activa actual: " AGENDA-ACTUAL
+           DISPLAY "Nombre de la agenda a activar (se crea si no "-
+               "existe):"
+           ACCEPT AGENDA-NUEVA
+           MOVE AGENDA-NUEVA TO AGENDA-ACTUAL
+           DISPLAY "Agenda activa ahora: " AGENDA-ACTUAL
+           PERFORM VOLVER-MENU.
+
+      *ORDENACION
+      *Tras mostrarla por numero se vuelve a dejar ordenada por nombre,
+      *que es el orden que necesita la busqueda binaria de BUSCAR.
+       ORDENAR.
+           DISPLAY "Ordenar por: 1-Nombre  2-Numero"
+           ACCEPT OPCION
+           IF OPCION = 2
+               SORT AGENDA ON ASCENDING KEY NUMERO
+               DISPLAY "Agenda ordenada"
+               PERFORM MOSTRAR-LISTA
+               PERFORM RESORT-AGENDA
+           ELSE
+               SORT AGENDA ON ASCENDING KEY NOMBRE
+               DISPLAY "Agenda ordenada"
+               PERFORM MOSTRAR-LISTA
            END-IF
+           DISPLAY SPACES
            PERFORM VOLVER-MENU.
 
        MOSTRAR.
+           PERFORM MOSTRAR-LISTA
+           DISPLAY SPACES
+           PERFORM VOLVER-MENU.
+
+      *RECORRE LA AGENDA MOSTRANDO CADA CONTACTO, SIN VOLVER AL MENU
+       MOSTRAR-LISTA.
            MOVE 1 TO CONTADOR
            DISPLAY SPACES
-           DISPLAY "LOS CONTACTOS DE TU AGENDA SON:"
+           DISPLAY "LOS CONTACTOS DE LA AGENDA " AGENDA-ACTUAL " SON:"
            PERFORM UNTIL CONTADOR = CONTADOR-AUX
-               DISPLAY AGENDA(CONTADOR)
+               IF CONTACTO-ACTIVO(CONTADOR)
+                   AND AGENDA-NOMBRE(CONTADOR) = AGENDA-ACTUAL
+                   DISPLAY AGENDA(CONTADOR)
+               END-IF
                ADD 1 TO CONTADOR
            END-PERFORM.
-           DISPLAY SPACES
+
+
+      *INFORME PAGINADO DE LA AGENDA, LISTO PARA IMPRIMIR
+       INFORME.
+           MOVE 1 TO PAGINA-ACTUAL
+           MOVE 0 TO LINEAS-PAGINA-ACTUAL
+           MOVE 1 TO CONTADOR
+           OPEN OUTPUT INFORME-FILE
+           ACCEPT INFORME-FECHA FROM DATE
+           ACCEPT INFORME-HORA FROM TIME
+           PERFORM ESCRIBIR-CABECERA-PAGINA
+           PERFORM UNTIL CONTADOR = CONTADOR-AUX
+               IF NOMBRE(CONTADOR) NOT = SPACES
+                   AND CONTACTO-ACTIVO(CONTADOR)
+                   AND AGENDA-NOMBRE(CONTADOR) = AGENDA-ACTUAL
+                   IF LINEAS-PAGINA-ACTUAL >= LINEAS-POR-PAGINA
+                       ADD 1 TO PAGINA-ACTUAL
+                       MOVE 0 TO LINEAS-PAGINA-ACTUAL
+                       PERFORM ESCRIBIR-CABECERA-PAGINA
+                   END-IF
+                   MOVE SPACES TO LINEA-INFORME
+                   STRING NOMBRE(CONTADOR) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       NUM-PAIS(CONTADOR) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       NUM-PRINCIPAL(CONTADOR) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       NUM-EXT(CONTADOR) DELIMITED BY SIZE
+                       INTO LINEA-INFORME
+                   WRITE LINEA-INFORME
+                   ADD 1 TO LINEAS-PAGINA-ACTUAL
+               END-IF
+               ADD 1 TO CONTADOR
+           END-PERFORM.
+           CLOSE INFORME-FILE.
+           DISPLAY "Informe generado en el fichero INFORME ("
+               PAGINA-ACTUAL" paginas)"
            PERFORM VOLVER-MENU.
 
+      *ESCRIBE LA CABECERA DE UNA NUEVA PAGINA DEL INFORME
+       ESCRIBIR-CABECERA-PAGINA.
+           MOVE PAGINA-ACTUAL TO PAGINA-TEXTO
+           MOVE SPACES TO LINEA-INFORME
+           STRING "AGENDA " DELIMITED BY SIZE
+               AGENDA-ACTUAL DELIMITED BY SIZE
+               " - PAGINA " DELIMITED BY SIZE
+               PAGINA-TEXTO DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               INFORME-FECHA DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               INFORME-HORA DELIMITED BY SIZE
+               INTO LINEA-INFORME
+           WRITE LINEA-INFORME.
 
       *BUSQUEDA
+      *La agenda se mantiene ordenada por nombre, asi que se puede
+      *usar SEARCH ALL (busqueda binaria) en vez de un recorrido lineal.
        BUSCAR.
            DISPLAY "Dime el nombre del contacto a buscar:"
            ACCEPT NOMBRE-AUX.
-           SET INDICE TO 1
-           SEARCH AGENDA
+           SEARCH ALL AGENDA
                AT END DISPLAY "Contacto no encontrado"
                       PERFORM VOLVER-MENU
-               WHEN NOMBRE(INDICE) = NOMBRE-AUX
-                    DISPLAY "El numero de "NOMBRE-AUX"es "NUMERO(INDICE)
+               WHEN AGENDA-NOMBRE(INDICE) = AGENDA-ACTUAL
+                    AND NOMBRE(INDICE) = NOMBRE-AUX
+      * SEARCH ALL solo puede comparar la clave; si el contacto esta
+      * de baja se trata como si no se hubiera encontrado.
+                    IF CONTACTO-BORRADO(INDICE)
+                        DISPLAY "Contacto no encontrado"
+                    ELSE
+                        DISPLAY "El numero de "NOMBRE-AUX" es "
+                            NUM-PAIS(INDICE)" "NUM-PRINCIPAL(INDICE)
+                            " "NUM-EXT(INDICE)
+                    END-IF
                     PERFORM VOLVER-MENU
            END-SEARCH.
 
 
       *ACTUALIZACION
+      *La agenda se mantiene ordenada por nombre, asi que se puede
+      *usar SEARCH ALL (busqueda binaria) en vez de un recorrido
+      *lineal, igual que ya hace BUSCAR.
        MODIFICAR.
            DISPLAY "Dime el nombre del contacto a modificar:"
            ACCEPT NOMBRE-AUX.
-           SET INDICE TO 1
-           SEARCH AGENDA
+           SEARCH ALL AGENDA
                AT END DISPLAY "Contacto no encontrado"
                       PERFORM VOLVER-MENU
-               WHEN NOMBRE(INDICE) = NOMBRE-AUX
-                    DISPLAY "Que quieres cambiar?"
-                    DISPLAY "1-Nombre"
-                    DISPLAY "2-Numero"
-                    ACCEPT OPCION
-                    IF OPCION = 1
-                        DISPLAY "Dime el nuevo nombre:"
-                        ACCEPT NOMBRE-NUEVO
-                        MOVE NOMBRE-NUEVO TO NOMBRE(INDICE)
-                        DISPLAY "Nombre del contacto modificado"
+               WHEN AGENDA-NOMBRE(INDICE) = AGENDA-ACTUAL
+                    AND NOMBRE(INDICE) = NOMBRE-AUX
+      * SEARCH ALL solo puede comparar la clave; si el contacto esta
+      * de baja se trata como si no se hubiera encontrado.
+                    IF CONTACTO-BORRADO(INDICE)
+                        DISPLAY "Contacto no encontrado"
                     ELSE
-                        IF OPCION = 2
-                           DISPLAY "Dime el nuevo numero:"
-                           ACCEPT NUMERO-NUEVO
-                           MOVE NUMERO-NUEVO TO NUMERO(INDICE)
-                           DISPLAY "Numero del contacto modificado"
+                        DISPLAY "Que quieres cambiar?"
+                        DISPLAY "1-Nombre"
+                        DISPLAY "2-Numero"
+                        ACCEPT OPCION
+                        IF OPCION = 1
+                            DISPLAY "Dime el nuevo nombre:"
+                            ACCEPT NOMBRE-NUEVO
+                            MOVE NOMBRE-NUEVO TO NOMBRE(INDICE)
+                            PERFORM RESORT-AGENDA
+                            MOVE "MODIFICAR" TO AUDIT-OPERACION
+                            PERFORM REGISTRAR-AUDITORIA
+                            PERFORM GUARDAR-AGENDA
+                            DISPLAY "Nombre del contacto modificado"
                         ELSE
-                           DISPLAY "Opcion invalida"
+                            IF OPCION = 2
+                               DISPLAY "Dime el nuevo prefijo de pais "-
+                               "(opcional):"
+                               ACCEPT PAIS-NUEVO
+                               DISPLAY "Dime el nuevo numero:"
+                               ACCEPT NUMERO-NUEVO
+                               DISPLAY "Dime la nueva extension "-
+                               "(opcional):"
+                               ACCEPT EXT-NUEVO
+                               MOVE PAIS-NUEVO TO NUM-PAIS(INDICE)
+                               MOVE NUMERO-NUEVO TO
+                                   NUM-PRINCIPAL(INDICE)
+                               MOVE EXT-NUEVO TO NUM-EXT(INDICE)
+                               MOVE "MODIFICAR" TO AUDIT-OPERACION
+                               PERFORM REGISTRAR-AUDITORIA
+                               PERFORM GUARDAR-AGENDA
+                               DISPLAY "Numero del contacto modificado"
+                            ELSE
+                               DISPLAY "Opcion invalida"
+                            END-IF
                         END-IF
                     END-IF
                     DISPLAY SPACES
@@ -190,25 +559,223 @@
            END-SEARCH.
 
       *ELIMINACION
+      *Baja logica: el contacto se marca como borrado pero sus datos
+      *se conservan en la tabla (y en el fichero), por si hay que
+      *consultarlos o recuperarlos mas adelante.
+      *La agenda se mantiene ordenada por nombre, asi que se puede
+      *usar SEARCH ALL (busqueda binaria) en vez de un recorrido
+      *lineal, igual que ya hace BUSCAR.
        ELIMINAR.
            DISPLAY "Dime el nombre del contacto a borrar:"
            ACCEPT NOMBRE-AUX.
-           SET INDICE TO 1
-           SEARCH AGENDA
+           SEARCH ALL AGENDA
                AT END DISPLAY "Contacto no encontrado"
                       PERFORM VOLVER-MENU
-               WHEN NOMBRE(INDICE) = NOMBRE-AUX
-      *En COBOL no se eliminan los datos, se mueven los datos m�s bajos de la tabla de ASCII
-                    MOVE LOW-VALUES TO AGENDA(INDICE)
-                    DISPLAY "Contacto borrado"
+               WHEN AGENDA-NOMBRE(INDICE) = AGENDA-ACTUAL
+                    AND NOMBRE(INDICE) = NOMBRE-AUX
+      * SEARCH ALL solo puede comparar la clave; si el contacto ya
+      * estaba de baja se trata como si no se hubiera encontrado.
+                    IF CONTACTO-ACTIVO(INDICE)
+                        SET CONTACTO-BORRADO(INDICE) TO TRUE
+                        MOVE "BAJA" TO AUDIT-OPERACION
+                        PERFORM REGISTRAR-AUDITORIA
+                        PERFORM GUARDAR-AGENDA
+                        DISPLAY "Contacto borrado"
+                    ELSE
+                        DISPLAY "Contacto no encontrado"
+                    END-IF
                     PERFORM VOLVER-MENU
            END-SEARCH.
 
        VOLVER-MENU.
            DISPLAY "Volviendo al menu"
-           PERFORM MENU.
+           PERFORM MENU-PRINCIPAL.
+
+      *CARGA INICIAL DE LA AGENDA DESDE EL FICHERO
+       CARGAR-AGENDA.
+           OPEN INPUT CONTACTOS-FILE.
+           IF FS-CONTACTOS = "35"
+      * El fichero todavia no existe, se creara al guardar
+               DISPLAY "No existe agenda guardada, se creara una nueva"
+           ELSE
+               MOVE 1 TO CONTADOR-AUX
+               MOVE 0 TO AGENDA-TOTAL
+               PERFORM UNTIL FS-CONTACTOS = "10"
+                   READ CONTACTOS-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO FS-CONTACTOS
+                       NOT AT END
+                           IF AGENDA-NOMBRE-REG = SPACES
+      * Ficheros grabados antes de existir AGENDA-NOMBRE-REG: se
+      * asume que pertenecian a la agenda PRINCIPAL.
+                               MOVE "PRINCIPAL" TO
+                                   AGENDA-NOMBRE(CONTADOR-AUX)
+                           ELSE
+                               MOVE AGENDA-NOMBRE-REG TO
+                                   AGENDA-NOMBRE(CONTADOR-AUX)
+                           END-IF
+                           MOVE NOMBRE-REG TO NOMBRE(CONTADOR-AUX)
+                           IF ESTADO-REG = SPACE
+      * Ficheros grabados antes de existir ESTADO-REG: por defecto
+      * activo.
+                               MOVE "A" TO ESTADO(CONTADOR-AUX)
+                           ELSE
+                               MOVE ESTADO-REG TO ESTADO(CONTADOR-AUX)
+                           END-IF
+                           MOVE NUMERO-REG TO NUMERO(CONTADOR-AUX)
+                           ADD 1 TO CONTADOR-AUX
+                           ADD 1 TO AGENDA-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE CONTACTOS-FILE
+               IF CONTADOR-AUX > 1
+                   PERFORM RESORT-AGENDA
+               END-IF
+           END-IF.
+
+      *ALTA MASIVA DE CONTACTOS DESDE UN FICHERO DE TEXTO
+       CARGAR-MASIVA.
+           MOVE 0 TO IMPORTADOS
+           MOVE 0 TO RECHAZADOS
+           OPEN INPUT IMPORTAR-FILE
+           IF FS-IMPORTAR NOT = "00"
+               DISPLAY "No se encuentra el fichero de importacion"
+               MOVE 4 TO CODIGO-SALIDA
+               MOVE "FICHERO" TO EXC-TIPO
+               MOVE "IMPORTAR no encontrado" TO EXC-DETALLE
+               PERFORM REGISTRAR-EXCEPCION
+           ELSE
+               PERFORM UNTIL FS-IMPORTAR = "10"
+                   READ IMPORTAR-FILE
+                       AT END
+                           MOVE "10" TO FS-IMPORTAR
+                       NOT AT END
+                           PERFORM ALTA-MASIVA-LINEA
+                   END-READ
+               END-PERFORM
+               CLOSE IMPORTAR-FILE
+               IF IMPORTADOS > 0
+                   PERFORM RESORT-AGENDA
+                   PERFORM GUARDAR-AGENDA
+               END-IF
+               DISPLAY "Importacion terminada: "IMPORTADOS" cargados, "
+                   RECHAZADOS" rechazados"
+           END-IF
+           PERFORM VOLVER-MENU.
+
+      *DA DE ALTA UNA LINEA DEL FICHERO DE IMPORTACION, SI CABE Y NO
+      *ESTA DUPLICADA
+       ALTA-MASIVA-LINEA.
+           MOVE NOMBRE-IMP TO NOMBRE-AUX
+           PERFORM COMPROBAR-DUPLICADO
+           IF CONTADOR-AUX > AGENDA-MAX OR CONTACTO-DUPLICADO
+               ADD 1 TO RECHAZADOS
+               MOVE 4 TO CODIGO-SALIDA
+               IF CONTACTO-DUPLICADO
+                   MOVE "DUPLICADO" TO EXC-TIPO
+               ELSE
+                   MOVE "AGENDA-LLENA" TO EXC-TIPO
+               END-IF
+               MOVE NOMBRE-IMP TO EXC-DETALLE
+               PERFORM REGISTRAR-EXCEPCION
+           ELSE
+               MOVE AGENDA-ACTUAL TO AGENDA-NOMBRE(CONTADOR-AUX)
+               MOVE NOMBRE-IMP TO NOMBRE(CONTADOR-AUX)
+               MOVE PAIS-IMP TO NUM-PAIS(CONTADOR-AUX)
+               MOVE NUMERO-IMP TO NUM-PRINCIPAL(CONTADOR-AUX)
+               MOVE EXT-IMP TO NUM-EXT(CONTADOR-AUX)
+               ADD 1 TO CONTADOR-AUX
+               ADD 1 TO AGENDA-TOTAL
+               ADD 1 TO IMPORTADOS
+               MOVE "ALTA" TO AUDIT-OPERACION
+               PERFORM REGISTRAR-AUDITORIA
+           END-IF.
+
+      *ABRE EL FICHERO DE AUDITORIA EN MODO EXTEND PARA QUE LA TRAZA
+      *DE SESIONES ANTERIORES NO SE PIERDA
+       ABRIR-AUDITORIA.
+           OPEN EXTEND AUDITORIA-FILE.
+           IF FS-AUDITORIA = "35"
+               OPEN OUTPUT AUDITORIA-FILE
+           END-IF.
+
+      *REGISTRA UNA LINEA EN LA AUDITORIA. SE LLAMA CON AUDIT-OPERACION
+      *Y NOMBRE-AUX YA RELLENOS POR EL PARRAFO QUE LA INVOCA
+       REGISTRAR-AUDITORIA.
+           ACCEPT AUDIT-FECHA FROM DATE
+           ACCEPT AUDIT-HORA FROM TIME
+           MOVE SPACES TO LINEA-AUDITORIA
+           STRING AUDIT-FECHA DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               AUDIT-HORA DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               AUDIT-OPERACION DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               NOMBRE-AUX DELIMITED BY SIZE
+               INTO LINEA-AUDITORIA
+           WRITE LINEA-AUDITORIA.
+
+      *ABRE EL FICHERO CENTRALIZADO DE EXCEPCIONES EN MODO EXTEND, IGUAL
+      *QUE LA AUDITORIA, PARA QUE EL HISTORIAL SOBREVIVA ENTRE SESIONES
+       ABRIR-EXCEPCIONES.
+           OPEN EXTEND EXCEPCIONES-FILE.
+           IF FS-EXCEPCIONES = "35"
+               OPEN OUTPUT EXCEPCIONES-FILE
+           END-IF.
+
+      *REGISTRA UNA LINEA EN EL FICHERO DE EXCEPCIONES. SE LLAMA CON
+      *EXC-PROGRAMA, EXC-TIPO Y EXC-DETALLE YA RELLENOS
+       REGISTRAR-EXCEPCION.
+           ACCEPT EXC-FECHA FROM DATE
+           ACCEPT EXC-HORA FROM TIME
+           MOVE SPACES TO LINEA-EXCEPCION
+           STRING EXC-FECHA DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EXC-HORA DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EXC-PROGRAMA DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EXC-TIPO DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EXC-DETALLE DELIMITED BY SIZE
+               INTO LINEA-EXCEPCION
+           WRITE LINEA-EXCEPCION.
+
+      *GRABACION DE TODA LA AGENDA EN EL FICHERO. SI DOS FILAS DE LA
+      *TABLA LLEGARAN A COMPARTIR NOMBRE (LA CLAVE DEL FICHERO) LA
+      *SEGUNDA WRITE SE RECHAZA EN VEZ DE ABORTAR, Y QUEDA CONSTANCIA
+      *EN EL FICHERO DE EXCEPCIONES
+       GUARDAR-AGENDA.
+           OPEN OUTPUT CONTACTOS-FILE.
+           MOVE 1 TO CONTADOR.
+           PERFORM UNTIL CONTADOR = CONTADOR-AUX
+               IF NOMBRE(CONTADOR) NOT = SPACES
+                   MOVE AGENDA-NOMBRE(CONTADOR) TO AGENDA-NOMBRE-REG
+                   MOVE NOMBRE(CONTADOR) TO NOMBRE-REG
+                   MOVE ESTADO(CONTADOR) TO ESTADO-REG
+                   MOVE NUMERO(CONTADOR) TO NUMERO-REG
+                   WRITE REG-CONTACTO
+                       INVALID KEY
+                           MOVE "RETO-03" TO EXC-PROGRAMA
+                           MOVE "NOMBRE-DUPLIC" TO EXC-TIPO
+                           MOVE NOMBRE-REG TO EXC-DETALLE
+                           PERFORM REGISTRAR-EXCEPCION
+                           MOVE 4 TO CODIGO-SALIDA
+                   END-WRITE
+               END-IF
+               ADD 1 TO CONTADOR
+           END-PERFORM.
+           CLOSE CONTACTOS-FILE.
 
        SALIR.
-           STOP RUN.
+           PERFORM GUARDAR-AGENDA.
+           CLOSE AUDITORIA-FILE.
+           CLOSE EXCEPCIONES-FILE.
+           MOVE CODIGO-SALIDA TO RETURN-CODE.
+      *GOBACK en vez de STOP RUN: si este programa se ejecuta solo,
+      *GOBACK en el programa principal del run unit equivale a STOP
+      *RUN; si lo invoca MENU-PRINCIPAL con CALL, devuelve el control
+      *al menu en lugar de terminar toda la sesion.
+           GOBACK.
 
        END PROGRAM RETO-03.
