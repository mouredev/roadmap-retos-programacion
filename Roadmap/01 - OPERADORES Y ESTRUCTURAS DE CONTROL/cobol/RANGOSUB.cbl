@@ -0,0 +1,50 @@
+     /*
+      * Subrutina compartida con el filtrado de rango de RETO-02 (la
+      * dificultad extra de "01 - OPERADORES Y ESTRUCTURAS DE CONTROL"):
+      * recorre DESDE..HASTA en pasos de PASO y devuelve los numeros
+      * que no son el EXCLUIDO ni multiplos de DIVISOR. Se separa del
+      * programa principal para que el limite inferior, el limite
+      * superior y la regla de exclusion sean parametros de verdad
+      * (LINKAGE SECTION) y no literales fijos en el propio bucle.
+      */
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RANGOSUB.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           77 NUM-RANGO PIC 99.
+           77 COCIENTE-RANGO PIC 99.
+           77 RESTO-RANGO PIC 99.
+       LINKAGE SECTION.
+           77 L-DESDE PIC 99.
+           77 L-HASTA PIC 99.
+           77 L-PASO PIC 9.
+      *EXCLUIDO-NINGUNO: pasar 0 en L-EXCLUIDO si no hay que excluir
+      *ningun numero concreto, solo los multiplos de L-DIVISOR.
+           77 L-EXCLUIDO PIC 99.
+           77 L-DIVISOR PIC 9.
+           77 L-TOTAL PIC 9(3).
+           01 L-RESULTADOS.
+               05 L-RESULTADO PIC 99 OCCURS 50 TIMES.
+
+       PROCEDURE DIVISION USING L-DESDE L-HASTA L-PASO L-EXCLUIDO
+               L-DIVISOR L-TOTAL L-RESULTADOS.
+
+       FILTRAR-RANGO.
+           MOVE 0 TO L-TOTAL
+           PERFORM VARYING NUM-RANGO FROM L-DESDE BY L-PASO
+                   UNTIL NUM-RANGO = L-HASTA
+               DIVIDE NUM-RANGO BY L-DIVISOR GIVING COCIENTE-RANGO
+                   REMAINDER RESTO-RANGO
+               IF NUM-RANGO NOT EQUAL L-EXCLUIDO AND RESTO-RANGO
+                       NOT EQUAL 0
+                   ADD 1 TO L-TOTAL
+                   MOVE NUM-RANGO TO L-RESULTADO(L-TOTAL)
+               END-IF
+           END-PERFORM.
+      *RETURN-CODE a 0 (sin incidencias), como el resto de programas
+      *de la suite.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       END PROGRAM RANGOSUB.
