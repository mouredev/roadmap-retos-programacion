@@ -18,17 +18,38 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ROADMAP-MIDUDEV-01.
        AUTHOR. LLONARDO798.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Fichero donde se deja la lista de numeros de la dificultad
+      * extra, para poder consultarla sin tener que repetir la
+      * ejecucion por consola.
+           SELECT WS-NUMEROS-FILE ASSIGN TO "NUMEROS01"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-NUMEROS.
        DATA DIVISION.
        FILE SECTION.
+       FD  WS-NUMEROS-FILE.
+       01  WS-LINEA-NUMERO PIC X(20).
        WORKING-STORAGE SECTION.
+       77  WS-FS-NUMEROS PIC XX.
+      * Fecha y hora de la tanda, para poder situar en el tiempo la
+      * lista de numeros guardada en disco.
+       77  WS-FECHA-NUMEROS PIC 9(8).
+       77  WS-HORA-NUMEROS PIC 9(8).
 
        01 NUMEROS.
            03 NUM1 PIC 99 VALUE 10.
            03 NUM2 PIC 9 VALUE 5.
            03 NUM3 PIC 9 VALUE 3.
            03 COPIA PIC 9.
-           03 TOTAL PIC 99.
-           03 TOTALEXP PIC 999999.
+      * Empaquetado (COMP-3), como el resto de campos de resultado
+      * numerico de la suite.
+           03 TOTAL PIC 99 COMP-3.
+      * Resultado de la exponenciacion: el unico calculo "pesado" de
+      * este programa, asi que va empaquetado (COMP-3) de cara al
+      * paso de lote.
+           03 TOTALEXP PIC 999999 COMP-3.
 
        01 OTROS.
            03 COPIA PIC 9(3).
@@ -136,13 +157,25 @@
       * números comprendidos entre 10 y 55 (incluidos) pares, y que no son ni el
       * 16 ni múltiplos de 3.
 
+           OPEN OUTPUT WS-NUMEROS-FILE.
+           ACCEPT WS-FECHA-NUMEROS FROM DATE.
+           ACCEPT WS-HORA-NUMEROS FROM TIME.
+           MOVE SPACES TO WS-LINEA-NUMERO.
+           STRING "Tanda - " WS-FECHA-NUMEROS " " WS-HORA-NUMEROS
+               DELIMITED BY SIZE INTO WS-LINEA-NUMERO.
+           WRITE WS-LINEA-NUMERO.
            PERFORM PRINT-NUMBERS VARYING I FROM 10 BY 2 UNTIL I > 55.
+           CLOSE WS-NUMEROS-FILE.
 
-
+      * RETURN-CODE a 0 (sin incidencias), para que un JCL que encadene
+      * este paso con COND=(0,NE) sepa que termino bien.
+           MOVE 0 TO RETURN-CODE.
            STOP RUN.
 
        PRINT-NUMBERS.
            IF I <> 16 AND FUNCTION MOD(I, 3) <> 0 THEN
-             DISPLAY I.
+             DISPLAY I
+             MOVE I TO WS-LINEA-NUMERO
+             WRITE WS-LINEA-NUMERO.
 
        END PROGRAM ROADMAP-MIDUDEV-01.
\ No newline at end of file
