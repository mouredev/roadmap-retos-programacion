@@ -24,61 +24,147 @@
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RETO-02.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Los numeros filtrados del bucle se guardan aqui, ademas de
+      *    mostrarse por pantalla.
+           SELECT FILTRADOS-FILE ASSIGN TO "FILTRADOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FILTRADOS.
        DATA DIVISION.
        FILE SECTION.
+       FD  FILTRADOS-FILE.
+       01  LINEA-FILTRADOS PIC 9(3).
+
        WORKING-STORAGE SECTION.
-           77 RESULTADO PIC 9(3).
+      *    Empaquetado (COMP-3), como el resto de campos de resultado
+      *    numerico de la suite.
+           77 RESULTADO PIC 9(3) COMP-3.
+           77 RESULTADO-DEC PIC 9(3)V99.
            77 NUM1 PIC 99 VALUE 10.
            77 NUM2 PIC 99 VALUE 2.
            77 NUM3 PIC 99 VALUE 25.
            77 NUM-SALUDO PIC 99 VALUE 5.
            77 NUM-EXTRA PIC 99.
-           77 RESTO PIC 99.
+      *    Limites del bucle filtrado, para poder reutilizarlo con
+      *    distintos rangos en vez de dejarlos escritos a fuego
+           77 RANGO-DESDE PIC 99.
+           77 RANGO-HASTA PIC 99.
+           77 RANGO-PASO PIC 9 VALUE 2.
+      *    Regla de exclusion del filtro: ademas de los multiplos de
+      *    RANGO-DIVISOR, se descarta tambien RANGO-EXCLUIDO. Se pasan
+      *    como parametros a RANGOSUB en vez de dejarlos fijos dentro
+      *    del bucle.
+           77 RANGO-EXCLUIDO PIC 99 VALUE 16.
+           77 RANGO-DIVISOR PIC 9 VALUE 3.
+           77 RANGO-TOTAL PIC 9(3).
+           77 RANGO-INDICE PIC 9(3).
+           01 RANGO-RESULTADOS.
+               05 RANGO-RESULTADO PIC 99 OCCURS 50 TIMES.
+           77 FS-FILTRADOS PIC XX.
       *    Una variable diferente a las anteriores y que no estaba
       *    incluida en el ejercicio 00
-           01 NUMERO PIC 9(6).
+           01 NUMERO PIC 9(6) COMP-3.
                88 UNA-CIFRA VALUE 0 THRU 9.
                88 DOS-CIFRAS VALUE 10 THRU 99.
                88 TRES-CIFRAS VALUE 100 THRU 999.
        PROCEDURE DIVISION.
        OPERADORES.
       *    -OPERACIONES ARITMETICAS CON COMPUTE
+      *    Todas llevan ON SIZE ERROR para no truncar en silencio si el
+      *    resultado no cabe en RESULTADO (PIC 9(3)).
       *    Suma
-           COMPUTE RESULTADO = NUM1 + NUM2.
-           DISPLAY RESULTADO.
+           COMPUTE RESULTADO = NUM1 + NUM2
+               ON SIZE ERROR
+                   DISPLAY "Error: desbordamiento en la suma"
+               NOT ON SIZE ERROR
+                   DISPLAY RESULTADO
+           END-COMPUTE.
 
       *    Resta
-           COMPUTE RESULTADO = NUM1 - NUM2.
-           DISPLAY RESULTADO.
+           COMPUTE RESULTADO = NUM1 - NUM2
+               ON SIZE ERROR
+                   DISPLAY "Error: desbordamiento en la resta"
+               NOT ON SIZE ERROR
+                   DISPLAY RESULTADO
+           END-COMPUTE.
 
       *    Multiplicacion
-           COMPUTE RESULTADO = NUM1 * NUM2.
-           DISPLAY RESULTADO.
+           COMPUTE RESULTADO = NUM1 * NUM2
+               ON SIZE ERROR
+                   DISPLAY "Error: desbordamiento en la multiplicacion"
+               NOT ON SIZE ERROR
+                   DISPLAY RESULTADO
+           END-COMPUTE.
 
       *    Division
-           COMPUTE RESULTADO = NUM1 / NUM2.
-           DISPLAY RESULTADO.
+           COMPUTE RESULTADO = NUM1 / NUM2
+               ON SIZE ERROR
+                   DISPLAY "Error: desbordamiento en la division"
+               NOT ON SIZE ERROR
+                   DISPLAY RESULTADO
+           END-COMPUTE.
 
       *    Potencia
-           COMPUTE RESULTADO = NUM1 ** NUM2.
-           DISPLAY RESULTADO.
+           COMPUTE RESULTADO = NUM1 ** NUM2
+               ON SIZE ERROR
+                   DISPLAY "Error: desbordamiento en la potencia"
+               NOT ON SIZE ERROR
+                   DISPLAY RESULTADO
+           END-COMPUTE.
+
+      *    Desbordamiento forzado para comprobar que la trampa
+      *    funciona de verdad: 999 + 1 no cabe en PIC 9(3)
+           COMPUTE RESULTADO = 999 + 1
+               ON SIZE ERROR
+                   DISPLAY "Error: desbordamiento (supera PIC 9(3))"
+               NOT ON SIZE ERROR
+                   DISPLAY RESULTADO
+           END-COMPUTE.
 
       *    -OPERACIONES ARITMETICAS CON VERBOS
       *    Suma
-           ADD NUM1 TO NUM2 GIVING RESULTADO.
-           DISPLAY RESULTADO.
+           ADD NUM1 TO NUM2 GIVING RESULTADO
+               ON SIZE ERROR
+                   DISPLAY "Error: desbordamiento en la suma"
+               NOT ON SIZE ERROR
+                   DISPLAY RESULTADO
+           END-ADD.
 
       *    Resta
-           SUBTRACT NUM1 FROM NUM2 GIVING RESULTADO.
-           DISPLAY RESULTADO.
+           SUBTRACT NUM1 FROM NUM2 GIVING RESULTADO
+               ON SIZE ERROR
+                   DISPLAY "Error: desbordamiento en la resta"
+               NOT ON SIZE ERROR
+                   DISPLAY RESULTADO
+           END-SUBTRACT.
 
       *    Multiplicacion
-           MULTIPLY NUM1 BY NUM2 GIVING RESULTADO.
-           DISPLAY RESULTADO.
+           MULTIPLY NUM1 BY NUM2 GIVING RESULTADO
+               ON SIZE ERROR
+                   DISPLAY "Error: desbordamiento en la multiplicacion"
+               NOT ON SIZE ERROR
+                   DISPLAY RESULTADO
+           END-MULTIPLY.
 
       *    Division
-           DIVIDE NUM1 BY NUM2 GIVING RESULTADO.
-           DISPLAY RESULTADO.
+           DIVIDE NUM1 BY NUM2 GIVING RESULTADO
+               ON SIZE ERROR
+                   DISPLAY "Error: desbordamiento en la division"
+               NOT ON SIZE ERROR
+                   DISPLAY RESULTADO
+           END-DIVIDE.
+
+      *    Division con ROUNDED (en un campo con decimales, para que
+      *    se note la diferencia con el truncamiento de la DIVIDE de
+      *    arriba)
+           DIVIDE NUM1 BY 3 GIVING RESULTADO-DEC ROUNDED
+               ON SIZE ERROR
+                   DISPLAY "Error: desbordamiento en la division"
+               NOT ON SIZE ERROR
+                   DISPLAY RESULTADO-DEC
+           END-DIVIDE.
 
       *    -OPERACIONES LOGICAS
       *    And
@@ -208,18 +294,55 @@
       *    For
            PERFORM SALUDO2 VARYING NUM-SALUDO FROM 0 BY 1 UNTIL
            NUM-SALUDO = 10.
-           STOP-RUN.
 
+      *    De aqui en adelante solo se llega por PERFORM explicito,
+      *    nunca por caida libre: BUCLE todavia tiene que rellenar
+      *    RANGO-DESDE/RANGO-HASTA/RANGO-PASO antes de que EXTRA o
+      *    BUCLE-RANGO vean esos campos.
+           PERFORM BUCLE.
+           STOP RUN.
+
+      *    Muestra y guarda un numero que RANGOSUB ya ha filtrado.
        EXTRA.
-           DIVIDE NUM-EXTRA BY 3 GIVING RESULTADO REMAINDER RESTO.
-           IF NUM-EXTRA NOT EQUAL 16 AND RESTO NOT EQUAL 0
-               DISPLAY NUM-EXTRA.
+           DISPLAY NUM-EXTRA.
+           MOVE NUM-EXTRA TO LINEA-FILTRADOS.
+           WRITE LINEA-FILTRADOS.
+
+      *    Utilidad generica de rango: le pasa a RANGOSUB el limite
+      *    inferior, el superior y la regla de exclusion como
+      *    parametros de verdad, y muestra/guarda cada numero que
+      *    devuelve ya filtrado. El llamador rellena los limites antes
+      *    de invocarla, asi vale para cualquier rango.
+       BUCLE-RANGO.
+           CALL "RANGOSUB" USING RANGO-DESDE RANGO-HASTA RANGO-PASO
+               RANGO-EXCLUIDO RANGO-DIVISOR RANGO-TOTAL
+               RANGO-RESULTADOS
+           PERFORM VARYING RANGO-INDICE FROM 1 BY 1
+                   UNTIL RANGO-INDICE > RANGO-TOTAL
+               MOVE RANGO-RESULTADO(RANGO-INDICE) TO NUM-EXTRA
+               PERFORM EXTRA
+           END-PERFORM.
 
        BUCLE.
+           OPEN OUTPUT FILTRADOS-FILE.
            DISPLAY "Los numeros comprendidos entre 10 y 55(incluidos),"-
            "pares, y que no son ni el 16 ni multiplos de 3 son:"
-           PERFORM EXTRA VARYING NUM-EXTRA FROM 10 BY 2 UNTIL
-           NUM-EXTRA = 54.
+           MOVE 10 TO RANGO-DESDE
+           MOVE 54 TO RANGO-HASTA
+           MOVE 2 TO RANGO-PASO
+           PERFORM BUCLE-RANGO.
+
+           DISPLAY "Los mismos filtros, reutilizando el bucle, entre "-
+           "20 y 40:"
+           MOVE 20 TO RANGO-DESDE
+           MOVE 40 TO RANGO-HASTA
+           MOVE 2 TO RANGO-PASO
+           PERFORM BUCLE-RANGO.
+           CLOSE FILTRADOS-FILE.
+           DISPLAY "Numeros filtrados tambien guardados en FILTRADOS".
+      *    RETURN-CODE a 0 (sin incidencias), para que un JCL que
+      *    encadene este paso con COND=(0,NE) sepa que termino bien.
+           MOVE 0 TO RETURN-CODE.
            STOP-RUN.
 
        END PROGRAM RETO-02.
