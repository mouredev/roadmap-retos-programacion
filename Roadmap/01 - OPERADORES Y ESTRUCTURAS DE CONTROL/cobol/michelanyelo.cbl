@@ -4,13 +4,18 @@ DATA DIVISION.
 WORKING-STORAGE SECTION.
 01 NUM-A PIC 9(2) VALUE 10.
 01 NUM-B PIC 9(2) VALUE 20.
-01 RESULT PIC 9(2).
+*> Con signo: NUM-A - NUM-B puede dar negativo (10 - 20) y un
+*> PIC 9(2) sin signo lo truncaria en silencio a un positivo erroneo.
+01 RESULT PIC S9(2).
 PROCEDURE DIVISION.
 A100-MAIN.
     DISPLAY "Operadores aritméticos y de asignación:"
     COMPUTE RESULT = NUM-A + NUM-B
     DISPLAY "10 + 20 = " RESULT
     COMPUTE RESULT = NUM-A - NUM-B
+        ON SIZE ERROR
+            DISPLAY "10 - 20 no cabe en RESULT"
+    END-COMPUTE
     DISPLAY "10 - 20 = " RESULT
     COMPUTE RESULT = NUM-A * NUM-B
     DISPLAY "10 * 20 = " RESULT
@@ -40,4 +45,7 @@ A100-MAIN.
         ADD 1 TO NUM-A
     END-PERFORM
 
+*> RETURN-CODE a 0 (sin incidencias), para que un JCL que encadene
+*> este paso con COND=(0,NE) sepa que termino bien.
+    MOVE 0 TO RETURN-CODE
     STOP RUN.
