@@ -21,15 +21,33 @@
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RETO-02.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Deja en disco lo impreso por el demo de dificultad extra, para
+      * poder repasar una tanda concreta sin tener que repetirla.
+           SELECT fizzbuzz-file ASSIGN TO "FIZZBUZZ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS fs-fizzbuzz.
        DATA DIVISION.
        FILE SECTION.
+       FD  fizzbuzz-file.
+       01  linea-fizzbuzz PIC X(30).
        WORKING-STORAGE SECTION.
+       77  fs-fizzbuzz PIC XX.
+      * Fecha y hora de la tanda, para poder situar en el tiempo cada
+      * repeticion del demo guardada en el fichero.
+       77  fecha-fizzbuzz PIC 9(8).
+       77  hora-fizzbuzz PIC 9(8).
        77  numero1 PIC 99 VALUE 10.
        77  numero2 PIC 99 VALUE 5.
        77  resultado PIC 9999 VALUE ZERO.
        77  dato1 PIC X(9) VALUE "Funcion 1".
        77  dato2 PIC X(9) VALUE "Funcion 2".
-       77  resul-factor PIC 9(10).
+      * El factorial se va multiplicando sobre si mismo en cada
+      * llamada recursiva de Factoreo, asi que se guarda empaquetado
+      * (COMP-3) para el paso de lote.
+       77  resul-factor PIC 9(10) COMP-3.
        01  palabras.
            03 palabra-1 PIC X(4) VALUE "Fizz".
            03 FILLER PIC X VALUE " ".
@@ -38,6 +56,15 @@
        77  resto-3 PIC 9(2).
        77  resto-5 PIC 9(2).
        77  contador PIC 9(2) VALUE ZERO.
+       77  factor-desbordo PIC X VALUE "N".
+           88 factor-desbordo-si VALUE "S".
+           88 factor-desbordo-no VALUE "N".
+      * Limite del demo de dificultad extra y control para poder
+      * repetirlo con distintos limites en vez de un unico pase fijo
+       77  limite PIC 9(3) VALUE 100.
+       77  repetir-demo PIC X VALUE "S".
+           88 seguir-demo VALUE "S" "s".
+           88 parar-demo VALUE "N" "n".
 
        PROCEDURE DIVISION.
 
@@ -57,15 +84,21 @@
 
       * Funcion recursiva.
            DISPLAY "-- Funcion recursiva"
+           PERFORM Autocomprobacion-factorial.
            MOVE numero1 TO resul-factor.
            PERFORM Factoreo.
            DISPLAY "El resultado del factoreo es: " resul-factor.
 
-      * Dificultad extra.
+      * Dificultad extra, en bucle para poder repetir el demo con
+      * distintos limites en lugar de un unico pase fijo hasta 100.
            DISPLAY "-- Dificultad extra".
-           PERFORM Dificultad-extra VARYING I FROM 1 BY 1 UNTIL I = 100.
-           DISPLAY "Se han impreso " contador " numeros.".
+           OPEN OUTPUT fizzbuzz-file.
+           PERFORM Repetir-dificultad-extra UNTIL parar-demo.
+           CLOSE fizzbuzz-file.
 
+      * RETURN-CODE a 0 (sin incidencias), para que un JCL que encadene
+      * este paso con COND=(0,NE) sepa que termino bien.
+           MOVE 0 TO RETURN-CODE.
            STOP RUN.
 
        Funcion-simple.
@@ -80,6 +113,25 @@
        Funcion-2.
            DISPLAY "Esta en la " dato2.
 
+      * Comprueba el factorial recursivo contra un resultado conocido
+      * (5! = 120) antes de lanzar la demo de verdad, ya que es el
+      * parrafo de este reto con mas probabilidad de romperse con un
+      * cambio descuidado (recursion, acumulador compartido, guarda de
+      * desbordamiento).
+       Autocomprobacion-factorial.
+           MOVE 5 TO numero1.
+           MOVE 5 TO resul-factor.
+           SET factor-desbordo-no TO TRUE.
+           PERFORM Factoreo.
+           IF resul-factor = 120
+               DISPLAY "Autocomprobacion factorial de 5: OK"
+           ELSE
+               DISPLAY "Autocomprobacion factorial de 5: FALLO, se "-
+                   "esperaba 120 y se obtuvo " resul-factor
+           END-IF.
+      * Se restaura numero1 al valor con el que arranca la demo real.
+           MOVE 10 TO numero1.
+
        Factoreo.
            IF numero1 = 1 THEN
                DISPLAY numero1
@@ -90,24 +142,54 @@
                    DISPLAY numero1
                    SUBTRACT 1 FROM numero1
                    COMPUTE resul-factor = resul-factor * numero1
-                   PERFORM Factoreo
+                       ON SIZE ERROR
+                           DISPLAY "Desbordamiento en el factorial"
+                           SET factor-desbordo-si TO TRUE
+                   END-COMPUTE
+                   IF factor-desbordo-no
+                       PERFORM Factoreo
+                   END-IF
                END-IF
            END-IF.
 
+       Repetir-dificultad-extra.
+           MOVE ZERO TO contador.
+           ACCEPT fecha-fizzbuzz FROM DATE.
+           ACCEPT hora-fizzbuzz FROM TIME.
+           MOVE SPACES TO linea-fizzbuzz.
+           STRING "Tanda - " fecha-fizzbuzz " " hora-fizzbuzz
+               DELIMITED BY SIZE INTO linea-fizzbuzz.
+           WRITE linea-fizzbuzz.
+           DISPLAY "Hasta que numero quieres llegar? ".
+           ACCEPT limite.
+           PERFORM Dificultad-extra VARYING I FROM 1 BY 1
+                   UNTIL I = limite.
+           DISPLAY "Se han impreso " contador " numeros.".
+           DISPLAY "Repetir el demo con otro limite? (S/N) ".
+           ACCEPT repetir-demo.
+
        Dificultad-extra.
            DIVIDE I BY 3 GIVING resultado REMAINDER resto-3.
            DIVIDE I BY 5 GIVING resultado REMAINDER resto-5.
            IF resto-3 = 0 AND resto-5 = 0 THEN
                DISPLAY palabras
+               MOVE palabras TO linea-fizzbuzz
+               WRITE linea-fizzbuzz
            ELSE
                IF resto-3 = 0 THEN
                    DISPLAY palabra-1
+                   MOVE palabra-1 TO linea-fizzbuzz
+                   WRITE linea-fizzbuzz
                ELSE
                    IF resto-5 = 0 THEN
                        DISPLAY palabra-2
+                       MOVE palabra-2 TO linea-fizzbuzz
+                       WRITE linea-fizzbuzz
                    ELSE
                        DISPLAY I
                        ADD 1 to contador
+                       MOVE I TO linea-fizzbuzz
+                       WRITE linea-fizzbuzz
                    END-IF
                END-IF
            END-IF.
