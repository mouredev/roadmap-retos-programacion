@@ -22,9 +22,24 @@
      */
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RETO-02.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Fichero con el desglose linea a linea de EXTRA, para poder
+      *revisarlo sin tener que repetir la ejecucion
+           SELECT DESGLOSE-FILE ASSIGN TO "DESGLOSE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-DESGLOSE.
        DATA DIVISION.
        FILE SECTION.
+       FD  DESGLOSE-FILE.
+       01  LINEA-DESGLOSE PIC X(30).
        WORKING-STORAGE SECTION.
+           77 FS-DESGLOSE PIC XX.
+      *Fecha y hora del recorrido, para poder situar en el tiempo un
+      *desglose concreto guardado en disco.
+           77 FECHA-DESGLOSE PIC 9(8).
+           77 HORA-DESGLOSE PIC 9(8).
       *Variables globales
            77 VAR-GLOBAL PIC 9 VALUE 7.
            77 CADENA1 PIC X(5) VALUE "Casi".
@@ -35,6 +50,17 @@
            77 RESULTADO PIC 9(3).
            77 RESTO3 PIC 9.
            77 RESTO5 PIC 9.
+      *Rango y divisores del fizzbuzz, para no dejarlos escritos a
+      *fuego dentro de EXTRA
+           77 RANGO-DESDE PIC 9(3) VALUE 1.
+           77 RANGO-HASTA PIC 9(3) VALUE 100.
+           77 DIVISOR-UNO PIC 9 VALUE 3.
+           77 DIVISOR-DOS PIC 9 VALUE 5.
+      *Desglose completo del recorrido, ademas del contador de
+      *numeros que ya existia
+           77 CONT-UNO PIC 9(3) VALUE 0.
+           77 CONT-DOS PIC 9(3) VALUE 0.
+           77 CONT-AMBOS PIC 9(3) VALUE 0.
        LOCAL-STORAGE SECTION.
       *Variables locales
            77 VAR-LOCAL PIC 9 VALUE 2.
@@ -49,28 +75,78 @@
            PERFORM SUBRUTINA.
 
        EXTRA.
-           STRING CADENA1 CADENA2 INTO CADENA3
            DISPLAY "           Dificultad extra"
-           PERFORM 100 TIMES
-           DIVIDE NUM BY 3 GIVING RESULTADO REMAINDER RESTO3
-           DIVIDE NUM BY 5 GIVING RESULTADO REMAINDER RESTO5
+           DISPLAY "INTRODUCE EL PRIMER TEXTO (multiplos de 3): "
+           ACCEPT CADENA1
+           DISPLAY "INTRODUCE EL SEGUNDO TEXTO (multiplos de 5): "
+           ACCEPT CADENA2
+           STRING CADENA1 CADENA2 INTO CADENA3
+           DISPLAY "INTRODUCE EL PRIMER NUMERO DEL RANGO: "
+           ACCEPT RANGO-DESDE
+           DISPLAY "INTRODUCE EL ULTIMO NUMERO DEL RANGO: "
+           ACCEPT RANGO-HASTA
+           DISPLAY "INTRODUCE EL PRIMER DIVISOR: "
+           ACCEPT DIVISOR-UNO
+           IF DIVISOR-UNO = 0
+               DISPLAY "Divisor invalido (no puede ser cero), se usa 3"
+               MOVE 3 TO DIVISOR-UNO
+           END-IF
+           DISPLAY "INTRODUCE EL SEGUNDO DIVISOR: "
+           ACCEPT DIVISOR-DOS
+           IF DIVISOR-DOS = 0
+               DISPLAY "Divisor invalido (no puede ser cero), se usa 5"
+               MOVE 5 TO DIVISOR-DOS
+           END-IF
+           OPEN OUTPUT DESGLOSE-FILE
+           ACCEPT FECHA-DESGLOSE FROM DATE
+           ACCEPT HORA-DESGLOSE FROM TIME
+           MOVE SPACES TO LINEA-DESGLOSE
+           STRING "Desglose - " FECHA-DESGLOSE " " HORA-DESGLOSE
+               DELIMITED BY SIZE INTO LINEA-DESGLOSE
+           WRITE LINEA-DESGLOSE
+           PERFORM VARYING NUM FROM RANGO-DESDE BY 1
+                   UNTIL NUM > RANGO-HASTA
+           DIVIDE NUM BY DIVISOR-UNO GIVING RESULTADO REMAINDER RESTO3
+           DIVIDE NUM BY DIVISOR-DOS GIVING RESULTADO REMAINDER RESTO5
            IF RESTO3 = 0 AND RESTO5 = 0
                DISPLAY CADENA3
+               MOVE CADENA3 TO LINEA-DESGLOSE
+               WRITE LINEA-DESGLOSE
+               ADD 1 TO CONT-AMBOS
            ELSE
                IF RESTO3 = 0
                    DISPLAY CADENA1
+                   MOVE CADENA1 TO LINEA-DESGLOSE
+                   WRITE LINEA-DESGLOSE
+                   ADD 1 TO CONT-UNO
                ELSE
                    IF RESTO5 = 0
                        DISPLAY CADENA2
+                       MOVE CADENA2 TO LINEA-DESGLOSE
+                       WRITE LINEA-DESGLOSE
+                       ADD 1 TO CONT-DOS
                    ELSE
                        DISPLAY NUM
+                       MOVE NUM TO LINEA-DESGLOSE
+                       WRITE LINEA-DESGLOSE
                        ADD 1 TO CONTADOR
                    END-IF
                END-IF
            END-IF
-           ADD 1 TO NUM
            END-PERFORM.
+           CLOSE DESGLOSE-FILE.
            DISPLAY "Numero de veces que se ha impreso el numero en "-
            "lugar de los textos: " CONTADOR.
 
+      *Desglose completo del recorrido
+           DISPLAY "           Desglose completo".
+           DISPLAY "Multiplos solo de " DIVISOR-UNO ": " CONT-UNO.
+           DISPLAY "Multiplos solo de " DIVISOR-DOS ": " CONT-DOS.
+           DISPLAY "Multiplos de ambos: " CONT-AMBOS.
+           DISPLAY "Ni uno ni otro: " CONTADOR.
+
+      *RETURN-CODE a 0 (sin incidencias), para que un JCL que encadene
+      *este paso con COND=(0,NE) sepa que termino bien.
+           MOVE 0 TO RETURN-CODE.
+
        END PROGRAM RETO-02.
