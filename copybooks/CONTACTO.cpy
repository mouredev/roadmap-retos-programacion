@@ -0,0 +1,28 @@
+      *    Registro canonico de un contacto de agenda, compartido por
+      *    las dos implementaciones de la agenda de contactos para no
+      *    mantener dos definiciones distintas del mismo dato.
+      *    NUMERO desglosa el telefono en pais/numero/extension (tal
+      *    y como ya lo hacia la agenda con auditoria y baja logica);
+      *    TELEFONO es una vista alternativa de esos mismos bytes como
+      *    una sola cadena, para la agenda que solo maneja un telefono
+      *    de 13 digitos sin desglosar.
+      *    Los niveles de este grupo se pueden reasignar con COPY
+      *    REPLACING ==05== BY ==xx== (y ==10== BY ==yy==, si hace
+      *    falta anidarlo mas hondo) segun el nivel del sitio donde se
+      *    incluya.
+      *    Nombre de la agenda a la que pertenece el contacto, para que
+      *    una misma tabla/fichero pueda guardar varias agendas con
+      *    nombres de contacto repetidos entre si.
+           05 AGENDA-NOMBRE PIC X(15) VALUE "PRINCIPAL".
+           05 NOMBRE PIC X(30).
+      *    "A"ctivo o "B"orrado (baja logica).
+           05 ESTADO PIC X VALUE "A".
+               88 CONTACTO-ACTIVO VALUE "A".
+               88 CONTACTO-BORRADO VALUE "B".
+           05 NUMERO.
+      *    Prefijo de pais (ej. "+34") y extension (ej. "X123")
+      *    opcionales, ademas del numero principal.
+               10 NUM-PAIS PIC X(4).
+               10 NUM-PRINCIPAL PIC 9(9).
+               10 NUM-EXT PIC X(6).
+           05 TELEFONO REDEFINES NUMERO PIC X(13).
