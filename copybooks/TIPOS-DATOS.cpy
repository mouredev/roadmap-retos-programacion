@@ -0,0 +1,24 @@
+      *    Copybook de referencia con un ejemplo de cada tipo de dato
+      *    primitivo soportado por COBOL, para no tener que repetir
+      *    las mismas declaraciones en cada ejercicio.
+       01  TIPOS-DATOS-REF.
+      *    Entero con y sin signo
+           05 TD-ENTERO PIC 9(5).
+           05 TD-ENTERO-NEG PIC S9(5).
+      *    Decimal con y sin signo
+           05 TD-DECIMAL PIC 9(5)V99.
+           05 TD-DECIMAL-NEG PIC S9(5)V99.
+      *    Cadena de texto y cadena solo alfabetica
+           05 TD-CADENA PIC X(30).
+           05 TD-ALFABETICO PIC A(30).
+      *    Logico (si/no) representado como condicion sobre PIC X
+           05 TD-LOGICO PIC X.
+               88 TD-LOGICO-SI VALUE "S".
+               88 TD-LOGICO-NO VALUE "N".
+      *    Fecha en formato AAAAMMDD, con sus partes accesibles por
+      *    separado gracias al REDEFINES.
+           05 TD-FECHA PIC 9(8).
+           05 TD-FECHA-R REDEFINES TD-FECHA.
+               10 TD-FECHA-AAAA PIC 9(4).
+               10 TD-FECHA-MM PIC 9(2).
+               10 TD-FECHA-DD PIC 9(2).
