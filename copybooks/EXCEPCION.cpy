@@ -0,0 +1,15 @@
+      *    Linea del fichero EXCEPCIONES, donde RETO-03 y RETO-04
+      *    registran sus rechazos de validacion (telefono no valido,
+      *    agenda llena, fichero de carga no encontrado...) en un
+      *    unico sitio en vez de cada programa con su propio fichero.
+      *    Se rellena con STRING, como ya hacen LINEA-AUDITORIA y
+      *    LINEA-INFORME, asi que aqui solo se describen los campos
+      *    y el programa que la escribe decide el ancho del literal.
+           05 EXC-FECHA PIC 9(8).
+           05 EXC-HORA PIC 9(8).
+      *    Programa que detecto el rechazo (p.ej. "RETO-03").
+           05 EXC-PROGRAMA PIC X(8).
+      *    Que se estaba validando (p.ej. "TELEFONO", "AGENDA-LLENA").
+           05 EXC-TIPO PIC X(15).
+      *    Detalle libre (el dato rechazado, el nombre del contacto...).
+           05 EXC-DETALLE PIC X(30).
