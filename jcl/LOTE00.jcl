@@ -0,0 +1,139 @@
+//LOTE00   JOB (ACCTG),'SUITE COMPLETA',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* TRABAJO NOCTURNO QUE ENCADENA, EN SECUENCIA, TODOS LOS
+//* PROGRAMAS DE LA SUITE (UN PASO POR CADA SOLUCION DE CADA
+//* RETO), EN VEZ DE LIMITARSE A LOS DE CALCULO DE LOTE01.
+//* CADA PASO SOLO SE EJECUTA SI LOS ANTERIORES HAN TERMINADO CON
+//* RETURN-CODE 0 (COND=(0,NE) => SE OMITE EL PASO SI ALGUN PASO
+//* PREVIO DEVOLVIO UN CODIGO DISTINTO DE CERO). LOTE01 SIGUE
+//* EXISTIENDO PARA QUIEN SOLO QUIERA LANZAR LOS DE CALCULO.
+//*
+//* NOTA DE INSTALACION: VARIOS PROGRAM-ID FUENTE COINCIDEN ENTRE
+//* RETOS DISTINTOS (POR EJEMPLO, HAY UN RETO-02 EN "01 -
+//* OPERADORES..." Y OTRO EN "02 - FUNCIONES...") O SUPERAN LOS 8
+//* CARACTERES DE UN MIEMBRO DE LOAD LIBRARY, ASI QUE SE ENLAZAN
+//* CON LOS ALIAS DE PASO QUE SE INDICAN ABAJO:
+//*   RETO00A  = RETO-0               (00.../any7dev.cbl)
+//*   RETO00K  = RETO-00              (00.../keltoi-dev.cbl)
+//*   MIDU00   = ROADMAP-MIDUDEV-00   (00.../llonardo798.cbl)
+//*   RETO00G  = RETO-O               (00.../gabrielCharibPolls.cbl)
+//*   RETO02A  = RETO-02              (01.../any7dev.cbl)
+//*   MIDU01   = ROADMAP-MIDUDEV-01   (01.../llonardo798.cbl)
+//*   RETOMAIN = Main                 (01.../michelanyelo.cbl)
+//*   RETO02B  = RETO-02              (02.../any7dev.cbl)
+//*   RETO02K  = RETO-02              (02.../keltoi-dev.cbl)
+//*   RETO03A  = RETO03A (driver de RETO-03, 03.../any7dev.cbl)
+//*   RETO03K  = RETO-03              (03.../keltoi-dev.cbl)
+//*   RETO04A  = RETO-04              (04.../any7dev.cbl)
+//*   RETO04K  = RETO04K (driver de RETO-04, 04.../keltoi-dev.cbl)
+//*   RETO06   = RETO06  (driver de RETO-06, 06.../any7dev.cbl)
+//*   RECONCIL = RECONCILIA-AGENDAS   (03.../reconciliar-agendas.cbl)
+//*
+//* RETO03A, RETO04K Y RETO06 YA NO SON ALIAS DIRECTOS DE RETO-03,
+//* RETO-04 Y RETO-06: ESOS TRES PROGRAMAS RECIBEN AHORA PARAMETROS
+//* POR LINKAGE SECTION DESDE MENU-PRINCIPAL (CALL), Y UN PROGRAMA
+//* PRINCIPAL EJECUTABLE NO PUEDE DECLARAR USING EN SU PROPIA
+//* PROCEDURE DIVISION. POR ESO CADA UNO TIENE SU PROPIO PROGRAM-ID
+//* DRIVER (MISMO NOMBRE QUE EL ALIAS DE PASO, SIN LINKAGE PROPIA)
+//* QUE SE LIMITA A CALLEAR AL PROGRAMA DE VERDAD SIN PARAMETROS.
+//*
+//* VARIOS DE ESTOS PASOS (LAS AGENDAS DE "03 -..." Y LOS
+//* COMPROBADORES DE CADENAS DE "04 -...") SON INTERACTIVOS Y
+//* ESPERAN ACCEPT POR TECLADO; PARA CORRERLOS DESATENDIDOS HAY
+//* QUE AÑADIRLES SU PROPIO SYSIN CON LOS DATOS DE PRUEBA, IGUAL
+//* QUE YA HACE EL PASO DE RETO-02 DE ABAJO.
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=RETO00A
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP010  EXEC PGM=RETO00K,COND=(0,NE)
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP015  EXEC PGM=MIDU00,COND=(0,NE)
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=RETO00G,COND=(0,NE)
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP025  EXEC PGM=RETO02A,COND=(0,NE)
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+123
+/*
+//*
+//STEP030  EXEC PGM=MIDU01,COND=(0,NE)
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP035  EXEC PGM=RETOMAIN,COND=(0,NE)
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=RETO02B,COND=(0,NE)
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+Casi
+Fizzbuzz
+1
+100
+3
+5
+/*
+//*
+//STEP045  EXEC PGM=RETO02K,COND=(0,NE)
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=RETO03A,COND=(0,NE)
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+0
+S
+/*
+//*
+//STEP055  EXEC PGM=RETO03K,COND=(0,NE)
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+0
+S
+/*
+//*
+//STEP060  EXEC PGM=RETO04A,COND=(0,NE)
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+anita lava la tina
+hola
+mundo
+oido
+/*
+//*
+//STEP065  EXEC PGM=RETO04K,COND=(0,NE)
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+listen
+silent
+/*
+//*
+//STEP070  EXEC PGM=RETO06,COND=(0,NE)
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+5
+7
+/*
+//*
+//STEP075  EXEC PGM=RECONCIL,COND=(0,NE)
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//
