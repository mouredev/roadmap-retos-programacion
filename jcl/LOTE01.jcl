@@ -0,0 +1,31 @@
+//LOTE01   JOB (ACCTG),'PROCESO CALCULO',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* TRABAJO NOCTURNO QUE ENCADENA, EN SECUENCIA, LOS PROGRAMAS DE
+//* CALCULO DEL RETO "01 - OPERADORES Y ESTRUCTURAS DE CONTROL".
+//* CADA PASO SOLO SE EJECUTA SI LOS ANTERIORES HAN TERMINADO CON
+//* RETURN-CODE 0 (COND=(0,NE) => SE OMITE EL PASO SI ALGUN PASO
+//* PREVIO DEVOLVIO UN CODIGO DISTINTO DE CERO).
+//*
+//* NOTA DE INSTALACION: LOS PROGRAM-ID FUENTE SON MAS LARGOS QUE
+//* LOS 8 CARACTERES QUE PERMITE UN MIEMBRO DE LOAD LIBRARY, ASI
+//* QUE SE ENLAZAN CON LOS ALIAS DE PASO QUE SE INDICAN ABAJO:
+//*   RETO02   = RETO-02              (any7dev.cbl)
+//*   MIDU01   = ROADMAP-MIDUDEV-01   (llonardo798.cbl)
+//*   RETOMAIN = Main                 (michelanyelo.cbl)
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=RETO02
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+123
+/*
+//*
+//STEP020  EXEC PGM=MIDU01,COND=(0,NE)
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=RETOMAIN,COND=(0,NE)
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//
